@@ -3,14 +3,76 @@
       ******************************************
       * OBJETIVO: SUB-MENU
       * AUTOR: LUCAS
+      * ATUALIZACAO: RETORNAR O CONTROLE PARA O MENU02 AO FINAL
+      * DO PROCESSAMENTO DA OPCAO, PERMITINDO O LACO DO MENU
+      * ATUALIZACAO: REGISTRAR CADA OPCAO SELECIONADA EM TRILHA
+      * DE AUDITORIA (AUDITORIA.DAT)
+      * ATUALIZACAO: TECLAS DE ATALHO (F3 SAI, F5 VAI DIRETO PARA
+      * O RELATORIO) LIDAS EM WRK-TECLA VIA CRT STATUS
+      * ATUALIZACAO: GRAVAR A DATA DE EXCLUSAO NO CADASTRO PARA
+      * PERMITIR A CONFERENCIA DIARIA DO LOG DE AUDITORIA
       ******************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WRK-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-FS-CLIENTES.
+
+           SELECT REL-CLIENTES ASSIGN TO "RELCLI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELCLI.
+
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  REL-CLIENTES.
+       01  REL-LINHA               PIC X(80).
+
+       FD  AUDITORIA.
+       01  AUDITORIA-LINHA         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WRK-OPCAO  PIC X(1).
+       77 WRK-FS-AUDITORIA  PIC X(02) VALUE SPACES.
+       01 WRK-DATAHORA.
+           02 WRK-DATA-AUDIT    PIC 9(08).
+           02 WRK-HORA-AUDIT    PIC 9(08).
        77 WRK-MODULO PIC X(25).
        77 WRK-TECLA PIC X(1).
+       77 WRK-CRT-STATUS PIC 9(04) VALUE ZEROS.
+           88 WRK-TECLA-F3 VALUE 1003.
+           88 WRK-TECLA-F5 VALUE 1005.
        77 WRK-OPCAO-RELATO PIC X(1).
+       77 WRK-FS-CLIENTES PIC X(02) VALUE SPACES.
+       77 WRK-FS-RELCLI   PIC X(02) VALUE SPACES.
+       77 WRK-EOF-CLIENTES PIC X(01) VALUE 'N'.
+           88 WRK-FIM-CLIENTES     VALUE 'S'.
+       77 WRK-QT-CLIENTES  PIC 9(06) VALUE ZEROS.
+       77 WRK-LINHA-ED     PIC X(80) VALUE SPACES.
+       77 WRK-NUMERO-BUSCA PIC 9(06) VALUE ZEROS.
+       77 WRK-NOVO-NOME       PIC X(30) VALUE SPACES.
+       77 WRK-NOVO-DOCUMENTO  PIC X(14) VALUE SPACES.
+       77 WRK-NOVO-ENDERECO   PIC X(40) VALUE SPACES.
+       77 WRK-NOVO-TELEFONE   PIC X(15) VALUE SPACES.
+       77 WRK-NOVO-DATA       PIC 9(08) VALUE ZEROS.
+       77 WRK-DUPLICADO       PIC X(01) VALUE 'N'.
+           88 WRK-CLIENTE-DUPLICADO VALUE 'S'.
+       77 WRK-CONFIRMA        PIC X(01) VALUE SPACES.
+           88 WRK-CONFIRMA-SIM VALUE 'S'.
+
+       LINKAGE SECTION.
+       01 WRK-OPCAO  PIC X(1).
 
        SCREEN SECTION.
        01 TELA.
@@ -31,28 +93,44 @@
            05 LINE 15 COLUMN 40 VALUE 'OPCAO......: '.
            05 LINE 15 COLUMN 53 USING WRK-OPCAO-RELATO.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WRK-OPCAO.
        0001-PRINCIPAL SECTION.
            PERFORM 1000-INICIAR.
            PERFORM 2000-PROCESSAR.
            PERFORM 3000-FINALIZAR.
-           STOP RUN.
+           EXIT PROGRAM.
 
        1000-INICIAR.
            DISPLAY TELA.
            ACCEPT MENU-RELATO.
+           IF WRK-OPCAO EQUAL 5
+               PERFORM 1010-VERIFICAR-ATALHO
+           END-IF.
+
+       1010-VERIFICAR-ATALHO.
+           MOVE SPACES TO WRK-TECLA.
+           EVALUATE TRUE
+               WHEN WRK-TECLA-F3
+                   MOVE '3' TO WRK-TECLA
+                   MOVE 'X' TO WRK-OPCAO
+               WHEN WRK-TECLA-F5
+                   MOVE '5' TO WRK-TECLA
+                   MOVE 5 TO WRK-OPCAO
+           END-EVALUATE.
 
        2000-PROCESSAR.
             EVALUATE WRK-OPCAO
               WHEN 1
-               PERFORM 5000-RELATORIO-TELA
+               PERFORM 2000-INCLUIR
               WHEN 2
-                CONTINUE
+                PERFORM 2050-GRAVAR-AUDITORIA
+                PERFORM 2100-CONSULTAR
               WHEN 3
-                CONTINUE
+                PERFORM 2200-ALTERAR
               WHEN 4
-                CONTINUE
+                PERFORM 2300-EXCLUIR
               WHEN 5
+                PERFORM 2050-GRAVAR-AUDITORIA
                 ACCEPT MENU-RELATO
                 IF WRK-OPCAO-RELATO EQUAL 1
                     PERFORM 5000-RELATORIO-TELA
@@ -66,10 +144,217 @@
                 END-IF
             END-EVALUATE.
 
+       2050-GRAVAR-AUDITORIA.
+           ACCEPT WRK-DATA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-AUDIT FROM TIME.
+           OPEN EXTEND AUDITORIA.
+           IF WRK-FS-AUDITORIA EQUAL '35'
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUDITORIA-LINHA.
+           STRING WRK-DATA-AUDIT ' ' WRK-HORA-AUDIT
+               ' OPCAO SELECIONADA: ' WRK-OPCAO
+               DELIMITED BY SIZE INTO AUDITORIA-LINHA.
+           WRITE AUDITORIA-LINHA.
+           CLOSE AUDITORIA.
+
+       2000-INCLUIR.
+           DISPLAY 'NUMERO DO CLIENTE: '.
+           ACCEPT WRK-NUMERO-BUSCA.
+           OPEN I-O CLIENTES.
+           IF WRK-FS-CLIENTES EQUAL '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+           DISPLAY 'NOME.....: '.
+           ACCEPT WRK-NOVO-NOME.
+           DISPLAY 'DOCUMENTO: '.
+           ACCEPT WRK-NOVO-DOCUMENTO.
+           DISPLAY 'ENDERECO.: '.
+           ACCEPT WRK-NOVO-ENDERECO.
+           DISPLAY 'TELEFONE.: '.
+           ACCEPT WRK-NOVO-TELEFONE.
+           ACCEPT WRK-NOVO-DATA FROM DATE YYYYMMDD.
+           PERFORM 2010-VERIFICAR-DUPLICIDADE.
+           IF WRK-CLIENTE-DUPLICADO
+               DISPLAY 'JA EXISTE CLIENTE COM ESSE DOCUMENTO OU NOME'
+           ELSE
+               MOVE SPACES TO CLI-REGISTRO
+               MOVE WRK-NUMERO-BUSCA TO CLI-NUMERO
+               MOVE WRK-NOVO-NOME TO CLI-NOME
+               MOVE WRK-NOVO-DOCUMENTO TO CLI-DOCUMENTO
+               MOVE WRK-NOVO-ENDERECO TO CLI-ENDERECO
+               MOVE WRK-NOVO-TELEFONE TO CLI-TELEFONE
+               MOVE WRK-NOVO-DATA TO CLI-DATA-INCLUSAO
+               SET CLI-SIT-ATIVO TO TRUE
+               WRITE CLI-REGISTRO
+                   INVALID KEY
+                       DISPLAY 'JA EXISTE CLIENTE COM ESSE NUMERO'
+                   NOT INVALID KEY
+                       DISPLAY 'CLIENTE INCLUIDO COM SUCESSO'
+                       PERFORM 2050-GRAVAR-AUDITORIA
+               END-WRITE
+           END-IF.
+           CLOSE CLIENTES.
+
+       2010-VERIFICAR-DUPLICIDADE.
+           MOVE 'N' TO WRK-DUPLICADO.
+           MOVE 'N' TO WRK-EOF-CLIENTES.
+           MOVE LOW-VALUES TO CLI-NUMERO.
+           START CLIENTES KEY IS NOT LESS THAN CLI-NUMERO
+               INVALID KEY
+                   SET WRK-FIM-CLIENTES TO TRUE
+           END-START.
+           PERFORM UNTIL WRK-FIM-CLIENTES
+               READ CLIENTES NEXT RECORD
+                   AT END
+                       SET WRK-FIM-CLIENTES TO TRUE
+                   NOT AT END
+                       IF CLI-SIT-ATIVO AND
+                               (CLI-DOCUMENTO EQUAL WRK-NOVO-DOCUMENTO
+                               OR CLI-NOME EQUAL WRK-NOVO-NOME)
+                           SET WRK-CLIENTE-DUPLICADO TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       2100-CONSULTAR.
+           DISPLAY 'NUMERO DO CLIENTE: '.
+           ACCEPT WRK-NUMERO-BUSCA.
+           OPEN INPUT CLIENTES.
+           MOVE WRK-NUMERO-BUSCA TO CLI-NUMERO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NUMERO..: ' CLI-NUMERO
+                   DISPLAY 'NOME....: ' CLI-NOME
+                   DISPLAY 'DOC.....: ' CLI-DOCUMENTO
+                   DISPLAY 'ENDERECO: ' CLI-ENDERECO
+                   DISPLAY 'TELEFONE: ' CLI-TELEFONE
+           END-READ.
+           CLOSE CLIENTES.
+
+       2200-ALTERAR.
+           DISPLAY 'NUMERO DO CLIENTE: '.
+           ACCEPT WRK-NUMERO-BUSCA.
+           OPEN I-O CLIENTES.
+           MOVE WRK-NUMERO-BUSCA TO CLI-NUMERO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL....: ' CLI-NOME
+                   DISPLAY 'NOVO NOME.....: '
+                   ACCEPT CLI-NOME
+                   DISPLAY 'ENDERECO ATUAL: ' CLI-ENDERECO
+                   DISPLAY 'NOVO ENDERECO.: '
+                   ACCEPT CLI-ENDERECO
+                   DISPLAY 'TELEFONE ATUAL: ' CLI-TELEFONE
+                   DISPLAY 'NOVO TELEFONE.: '
+                   ACCEPT CLI-TELEFONE
+                   REWRITE CLI-REGISTRO
+                   DISPLAY 'CLIENTE ALTERADO COM SUCESSO'
+                   PERFORM 2050-GRAVAR-AUDITORIA
+           END-READ.
+           CLOSE CLIENTES.
+
+       2300-EXCLUIR.
+           DISPLAY 'NUMERO DO CLIENTE: '.
+           ACCEPT WRK-NUMERO-BUSCA.
+           OPEN I-O CLIENTES.
+           MOVE WRK-NUMERO-BUSCA TO CLI-NUMERO.
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY 'CLIENTE NAO ENCONTRADO'
+               NOT INVALID KEY
+                   DISPLAY 'NUMERO..: ' CLI-NUMERO
+                   DISPLAY 'NOME....: ' CLI-NOME
+                   DISPLAY 'DOC.....: ' CLI-DOCUMENTO
+                   DISPLAY 'CONFIRMA EXCLUSAO DESTE CLIENTE (S/N): '
+                   ACCEPT WRK-CONFIRMA
+                   IF WRK-CONFIRMA-SIM
+                       PERFORM 2050-GRAVAR-AUDITORIA
+                       MOVE WRK-DATA-AUDIT TO CLI-DATA-EXCLUSAO
+                       SET CLI-SIT-EXCLUIDO TO TRUE
+                       REWRITE CLI-REGISTRO
+                       DISPLAY 'CLIENTE EXCLUIDO COM SUCESSO'
+                   ELSE
+                       DISPLAY 'EXCLUSAO CANCELADA'
+                   END-IF
+           END-READ.
+           CLOSE CLIENTES.
+
        3000-FINALIZAR.
            CONTINUE.
 
        5000-RELATORIO-TELA.
-           CONTINUE.
+           MOVE ZEROS TO WRK-QT-CLIENTES.
+           MOVE 'N' TO WRK-EOF-CLIENTES.
+           OPEN INPUT CLIENTES.
+           IF WRK-FS-CLIENTES NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE CLIENTES INEXISTENTE OU VAZIO'
+           ELSE
+               DISPLAY ' '
+               DISPLAY '=============================================='
+               DISPLAY 'RELATORIO DE CLIENTES'
+               DISPLAY '=============================================='
+               DISPLAY 'NUMERO NOME                      DOCUMENTO'
+               MOVE SPACES TO CLI-REGISTRO
+               PERFORM UNTIL WRK-FIM-CLIENTES
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           SET WRK-FIM-CLIENTES TO TRUE
+                       NOT AT END
+                           IF CLI-SIT-ATIVO
+                               DISPLAY CLI-NUMERO ' ' CLI-NOME ' '
+                                   CLI-DOCUMENTO
+                               ADD 1 TO WRK-QT-CLIENTES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY '=============================================='
+               DISPLAY 'TOTAL DE CLIENTES: ' WRK-QT-CLIENTES
+               CLOSE CLIENTES
+           END-IF.
+
        5010-RELATORIO-DISCO.
-           CONTINUE.
+           MOVE ZEROS TO WRK-QT-CLIENTES.
+           MOVE 'N' TO WRK-EOF-CLIENTES.
+           OPEN INPUT CLIENTES.
+           IF WRK-FS-CLIENTES NOT EQUAL '00'
+               DISPLAY 'ARQUIVO DE CLIENTES INEXISTENTE OU VAZIO'
+           ELSE
+               OPEN OUTPUT REL-CLIENTES
+               MOVE '==== RELATORIO DE CLIENTES ====' TO REL-LINHA
+               WRITE REL-LINHA
+               MOVE 'NUMERO NOME                           DOCUMENTO'
+                   TO REL-LINHA
+               WRITE REL-LINHA
+               MOVE SPACES TO CLI-REGISTRO
+               PERFORM UNTIL WRK-FIM-CLIENTES
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           SET WRK-FIM-CLIENTES TO TRUE
+                       NOT AT END
+                           IF CLI-SIT-ATIVO
+                               MOVE SPACES TO WRK-LINHA-ED
+                               STRING CLI-NUMERO ' ' CLI-NOME ' '
+                                   CLI-DOCUMENTO
+                                   DELIMITED BY SIZE INTO WRK-LINHA-ED
+                               MOVE WRK-LINHA-ED TO REL-LINHA
+                               WRITE REL-LINHA
+                               ADD 1 TO WRK-QT-CLIENTES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               MOVE SPACES TO REL-LINHA
+               WRITE REL-LINHA
+               STRING 'TOTAL DE CLIENTES: ' WRK-QT-CLIENTES
+                   DELIMITED BY SIZE INTO REL-LINHA
+               WRITE REL-LINHA
+               CLOSE CLIENTES
+               CLOSE REL-CLIENTES
+               DISPLAY 'RELATORIO GRAVADO EM RELCLI.DAT'
+           END-IF.
