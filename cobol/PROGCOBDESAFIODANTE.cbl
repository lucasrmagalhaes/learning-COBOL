@@ -8,27 +8,60 @@
       * DICA: EVITAR USAR EVALUATE - PROCESSAMENTO PESA MAIS      *
       * ATUALIZACAO: LINHA MAX COLUNA 72                          *
       * ATUALIZACAO: FALHAR LINHA COLUNA MIN 12                   *
+      * ATUALIZACAO: FAIXA DE TEMPO DE CASA 16-25 ANOS (15%) E     *
+      * ACIMA DE 25 ANOS (20%), IGUAL AO PGM/ESTRUTURADO           *
       *************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-FUNCIONARIOS.
+
+           SELECT RHIMPORT ASSIGN TO "RHIMPORTDANTE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-RHIMPORT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY FUNCREG.
+
+       FD  RHIMPORT.
+       01  RHIMPORT-LINHA              PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WS77-AUMENTO             PIC 9(03)V99    VALUE ZEROS.
        77 WS77-TEMPOCASA           PIC 9(02)       VALUE ZEROS.
-
-       77 WS77-CAD            PIC X(42)        VALUE
-           "LUCAS DA ROSA MAGALHAES       201300500000".
-
-       77 WS77-CAD1           PIC X(42)        VALUE
-           "DANTE ROBERTO DE VIT LUNARDI  198500200000".
+       77 WS77-TOTAL-AUMENTO       PIC 9(07)V99    VALUE ZEROS.
+       77 WS77-FS-FUNCIONARIOS     PIC X(02)       VALUE SPACES.
+       77 WS77-EOF-FUNCIONARIOS    PIC X(01)       VALUE 'N'.
+           88 WS77-FIM-FUNCIONARIOS    VALUE 'S'.
+       77 WS77-PASSE               PIC 9(04)       VALUE ZEROS.
+       77 WS77-SWAP-ANOENTRADA     PIC 9(04)       VALUE ZEROS.
+       77 WS77-SWAP-NOME           PIC X(30)       VALUE SPACES.
+       77 WS77-SWAP-SALARIO        PIC 9(08)       VALUE ZEROS.
+       77 WS77-SWAP-AUMENTO        PIC 9(03)V99    VALUE ZEROS.
+       77 WS77-FS-RHIMPORT         PIC X(02)       VALUE SPACES.
+       77 WS77-NOVO-SALARIO        PIC 9(08)V99    VALUE ZEROS.
+       01  RH-REGISTRO.
+           02  RH-ID                   PIC X(30).
+           02  RH-SALARIO-NOVO         PIC 9(08)V99.
+           02  RH-AUMENTO              PIC 9(03)V99.
+           02  RH-DATA-EFETIVA         PIC 9(08).
 
        01  WS01-CAMPOS.
-           03  WS03-INFORMACOES.
-               05  WS05-NOME       PIC X(30).
+           02  WS02-QTDE-FUNC      PIC 9(04)       VALUE ZEROS.
+           02  WS03-INFORMACOES
+                   OCCURS 1 TO 500 TIMES DEPENDING ON WS02-QTDE-FUNC
+                   INDEXED BY WS77-IND WS77-IND2.
                05  WS05-ANOENTRADA PIC 9(04).
+               05  WS05-NOME       PIC X(30).
                05  WS05-SALARIO    PIC 9(08).
+               05  WS05-AUMENTO    PIC 9(03)V99.
 
        01 WS01-DATASISTEMA.
            03 WS03-ANO             PIC 9(04)       VALUE ZEROS.
@@ -50,60 +83,145 @@
                DISPLAY 'DATA ATUAL: ' WS03-DIA'/'WS03-MES'/'WS03-ANO.
                DISPLAY
                '======================================================'.
-               MOVE WS77-CAD TO WS03-INFORMACOES.
-               DISPLAY 'CAD: '
-                   WS05-NOME
-                   ' '
-                   WS05-ANOENTRADA
-                   ' '
-                   WS05-SALARIO.
-
-               MOVE WS77-CAD1 TO WS03-INFORMACOES.
-               DISPLAY 'CAD1: '
-                   WS05-NOME
-                   ' '
-                   WS05-ANOENTRADA
-                   ' '
-                   WS05-SALARIO.
+               OPEN OUTPUT RHIMPORT.
+               PERFORM 0150-LER-FUNCIONARIOS.
+
+           0150-LER-FUNCIONARIOS.
+               MOVE ZEROS TO WS02-QTDE-FUNC.
+               MOVE 'N' TO WS77-EOF-FUNCIONARIOS.
+               OPEN INPUT FUNCIONARIOS.
+               IF WS77-FS-FUNCIONARIOS NOT EQUAL '00'
+                   DISPLAY 'ARQUIVO FUNCIONARIOS.DAT NAO ENCONTRADO'
+               ELSE
+                   PERFORM UNTIL WS77-FIM-FUNCIONARIOS
+                       READ FUNCIONARIOS
+                           AT END
+                               SET WS77-FIM-FUNCIONARIOS TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS02-QTDE-FUNC
+                               SET WS77-IND TO WS02-QTDE-FUNC
+                               MOVE FUNC-ANOENTRADA TO
+                                   WS05-ANOENTRADA(WS77-IND)
+                               MOVE FUNC-NOME TO
+                                   WS05-NOME(WS77-IND)
+                               MOVE FUNC-SALARIO TO
+                                   WS05-SALARIO(WS77-IND)
+                               DISPLAY 'CAD: ' WS05-NOME(WS77-IND) ' '
+                                   WS05-ANOENTRADA(WS77-IND) ' '
+                                   WS05-SALARIO(WS77-IND)
+                       END-READ
+                   END-PERFORM
+                   CLOSE FUNCIONARIOS
+               END-IF.
                DISPLAY
                '======================================================'.
 
            0200-PROCESSAR.
-               MOVE WS77-CAD TO WS03-INFORMACOES.
-               COMPUTE WS77-TEMPOCASA = WS03-ANO - WS05-ANOENTRADA.
-               EVALUATE WS77-TEMPOCASA
-                  WHEN 0 THRU 1
-                    COMPUTE WS77-AUMENTO = 0
-                WHEN 2 THRU 5
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,05
-                WHEN 6 THRU 15
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,10
-                WHEN OTHER
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,15
-                   END-EVALUATE.
+               MOVE ZEROS TO WS77-TOTAL-AUMENTO.
+               PERFORM VARYING WS77-IND FROM 1 BY 1
+                       UNTIL WS77-IND > WS02-QTDE-FUNC
+                   PERFORM 0250-CALCULAR-AUMENTO
+               END-PERFORM.
+
+           0250-CALCULAR-AUMENTO.
+               IF WS05-ANOENTRADA(WS77-IND) > WS03-ANO
+                   MOVE ZEROS TO WS05-AUMENTO(WS77-IND)
+                   DISPLAY 'ANO DE ENTRADA FUTURO PARA '
+                       WS05-NOME(WS77-IND) ' - FUNCIONARIO IGNORADO'
+                   DISPLAY
+               '======================================================'
+               ELSE
+                   COMPUTE WS77-TEMPOCASA = WS03-ANO -
+                       WS05-ANOENTRADA(WS77-IND)
+                   EVALUATE WS77-TEMPOCASA
+                      WHEN 0 THRU 1
+                        COMPUTE WS77-AUMENTO = 0
+                    WHEN 2 THRU 5
+                        COMPUTE WS77-AUMENTO =
+                            (WS05-SALARIO(WS77-IND) / 100) * 0,05
+                    WHEN 6 THRU 15
+                        COMPUTE WS77-AUMENTO =
+                            (WS05-SALARIO(WS77-IND) / 100) * 0,10
+                    WHEN 16 THRU 25
+                        COMPUTE WS77-AUMENTO =
+                            (WS05-SALARIO(WS77-IND) / 100) * 0,15
+                    WHEN OTHER
+                        COMPUTE WS77-AUMENTO =
+                            (WS05-SALARIO(WS77-IND) / 100) * 0,20
+                   END-EVALUATE
+
+                   DISPLAY
+                   'TEMPO DE CASA ' WS05-NOME(WS77-IND) ': '
+                   WS77-TEMPOCASA ' ANO(S)'
+                   DISPLAY 'AUMENTO ' WS05-NOME(WS77-IND) ': R$ '
+                       WS77-AUMENTO
+                   DISPLAY
+               '======================================================'
+                   MOVE WS77-AUMENTO TO WS05-AUMENTO(WS77-IND)
+                   ADD WS77-AUMENTO TO WS77-TOTAL-AUMENTO
+                   PERFORM 0260-GRAVAR-RH
+               END-IF.
+
+           0260-GRAVAR-RH.
+               COMPUTE WS77-NOVO-SALARIO =
+                   WS05-SALARIO(WS77-IND) + WS77-AUMENTO.
+               MOVE SPACES TO RH-REGISTRO.
+               MOVE WS05-NOME(WS77-IND) TO RH-ID.
+               MOVE WS77-NOVO-SALARIO TO RH-SALARIO-NOVO.
+               MOVE WS77-AUMENTO TO RH-AUMENTO.
+               MOVE WS01-DATASISTEMA TO RH-DATA-EFETIVA.
+               MOVE RH-REGISTRO TO RHIMPORT-LINHA.
+               WRITE RHIMPORT-LINHA.
 
+           0270-RANKING-AUMENTOS.
+               PERFORM VARYING WS77-PASSE FROM 1 BY 1
+                       UNTIL WS77-PASSE >= WS02-QTDE-FUNC
+                   PERFORM VARYING WS77-IND FROM 1 BY 1
+                           UNTIL WS77-IND >= WS02-QTDE-FUNC
+                       PERFORM 0280-COMPARAR-TROCAR
+                   END-PERFORM
+               END-PERFORM.
+               DISPLAY 'RANKING DE AUMENTOS (DO MAIOR PARA O MENOR)'.
                DISPLAY
-               'TEMPO DE CASA LUCAS: ' WS77-TEMPOCASA ' ANO(S)'.
-               DISPLAY 'AUMENTO LUCAS: R$ ' WS77-AUMENTO.
+               '======================================================'.
+               PERFORM VARYING WS77-IND FROM 1 BY 1
+                       UNTIL WS77-IND > WS02-QTDE-FUNC
+                   DISPLAY WS77-IND 'O LUGAR - ' WS05-NOME(WS77-IND)
+                       ': R$ ' WS05-AUMENTO(WS77-IND)
+               END-PERFORM.
                DISPLAY
                '======================================================'.
 
-           0300-FINALIZAR.
-               MOVE WS77-CAD1 TO WS03-INFORMACOES.
-               COMPUTE WS77-TEMPOCASA = WS03-ANO - WS05-ANOENTRADA.
-               EVALUATE WS77-TEMPOCASA
-                  WHEN 0 THRU 1
-                    COMPUTE WS77-AUMENTO = 0
-                WHEN 2 THRU 5
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,05
-                WHEN 6 THRU 15
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,10
-                WHEN OTHER
-                    COMPUTE WS77-AUMENTO = (WS05-SALARIO / 100) * 0,15
-                   END-EVALUATE.
+           0280-COMPARAR-TROCAR.
+               SET WS77-IND2 TO WS77-IND.
+               SET WS77-IND2 UP BY 1.
+               IF WS05-AUMENTO(WS77-IND) < WS05-AUMENTO(WS77-IND2)
+                   MOVE WS05-ANOENTRADA(WS77-IND) TO
+                       WS77-SWAP-ANOENTRADA
+                   MOVE WS05-NOME(WS77-IND) TO WS77-SWAP-NOME
+                   MOVE WS05-SALARIO(WS77-IND) TO WS77-SWAP-SALARIO
+                   MOVE WS05-AUMENTO(WS77-IND) TO WS77-SWAP-AUMENTO
+                   MOVE WS05-ANOENTRADA(WS77-IND2) TO
+                       WS05-ANOENTRADA(WS77-IND)
+                   MOVE WS05-NOME(WS77-IND2) TO WS05-NOME(WS77-IND)
+                   MOVE WS05-SALARIO(WS77-IND2) TO
+                       WS05-SALARIO(WS77-IND)
+                   MOVE WS05-AUMENTO(WS77-IND2) TO
+                       WS05-AUMENTO(WS77-IND)
+                   MOVE WS77-SWAP-ANOENTRADA TO
+                       WS05-ANOENTRADA(WS77-IND2)
+                   MOVE WS77-SWAP-NOME TO WS05-NOME(WS77-IND2)
+                   MOVE WS77-SWAP-SALARIO TO
+                       WS05-SALARIO(WS77-IND2)
+                   MOVE WS77-SWAP-AUMENTO TO
+                       WS05-AUMENTO(WS77-IND2)
+               END-IF.
 
-               DISPLAY
-               'TEMPO DE CASA DANTE: ' WS77-TEMPOCASA ' ANO(S)'.
-               DISPLAY 'AUMENTO DANTE: R$ ' WS77-AUMENTO.
+           0300-FINALIZAR.
+               PERFORM 0270-RANKING-AUMENTOS.
+               DISPLAY 'TOTAL DE AUMENTOS DO LOTE: R$ '
+                   WS77-TOTAL-AUMENTO.
+               CLOSE RHIMPORT.
+               DISPLAY 'IMPORTACAO RH GRAVADA EM RHIMPORTDANTE.DAT'.
                DISPLAY
                '======================================================'.
