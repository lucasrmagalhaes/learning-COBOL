@@ -3,12 +3,22 @@
       ******************************************
       * OBJETIVO: LISTANDO O CARDAPIO
       * AUTOR: LUCAS
+      * ATUALIZACAO: PERMANECER NO MENU ATE A OPCAO X - SAIDA
+      * ATUALIZACAO: TECLAS DE ATALHO (F3 SAI, F5 VAI DIRETO PARA
+      * O RELATORIO) LIDAS AQUI, ANTES DA OPCAO SER REPASSADA AO
+      * SUBMENU, PARA ADIANTAR A NAVEGACAO JA NO MENU PRINCIPAL
       ******************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WRK-CRT-STATUS.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO PIC X(1).
        77 WRK-TITULO PIC X(20).
+       77 WRK-CRT-STATUS PIC 9(04) VALUE ZEROS.
+           88 WRK-TECLA-F3 VALUE 1003.
+           88 WRK-TECLA-F5 VALUE 1005.
        SCREEN SECTION.
        01 TELA.
            05 LIMPA-TELA.
@@ -28,7 +38,7 @@
       ************************** 7 - CINZA
                    BACKGROUND-COLOR 2 FROM WRK-TITULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -39,7 +49,21 @@
            05 LINE 14 COLUMN 23 USING WRK-OPCAO.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
            MOVE '- MENU - ' TO WRK-TITULO.
-           DISPLAY TELA.
-           ACCEPT MENU.
+           PERFORM 0100-PROCESSAR
+               WITH TEST AFTER UNTIL WRK-OPCAO EQUAL 'X'.
            STOP RUN.
+
+       0100-PROCESSAR.
+           DISPLAY TELA.
+           ACCEPT TELA-MENU.
+           EVALUATE TRUE
+               WHEN WRK-TECLA-F3
+                   MOVE 'X' TO WRK-OPCAO
+               WHEN WRK-TECLA-F5
+                   MOVE '5' TO WRK-OPCAO
+           END-EVALUATE.
+           IF WRK-OPCAO NOT EQUAL 'X'
+               CALL 'SUBMENU' USING WRK-OPCAO
+           END-IF.
