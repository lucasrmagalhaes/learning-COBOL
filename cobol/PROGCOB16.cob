@@ -6,24 +6,68 @@
       **************************************************
       * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR: VARIAVEL TIPO TABELA - OCCURS
+      * ATUALIZACAO: EXIBIR TAMBEM O DIA DA SEMANA POR EXTENSO
+      * ATUALIZACAO: PERMITIR ESCOLHER MES POR EXTENSO OU ABREVIADO
       **************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WRK-MESES.
            03 WRK-MES 	PIC X(09)  OCCURS 12 TIMES.
+       01 WRK-MESES-ABREV.
+           03 WRK-MES-ABREV 	PIC X(03)  OCCURS 12 TIMES.
+       01 WRK-DIAS.
+           03 WRK-DIA 	PIC X(13)  OCCURS 7 TIMES.
        01 WRK-DATASYS.
            02 ANOSYS 	PIC 9(04)  VALUE ZEROS.
            02 MESSYS 	PIC 9(02)  VALUE ZEROS.
            02 DIASYS 	PIC 9(02)  VALUE ZEROS.
-           
+       77 WRK-DIASEMANA	PIC 9(01)  VALUE ZEROS.
+       77 WRK-FORMATO-MES	PIC X(01)  VALUE 'C'.
+           88 WRK-MES-ABREVIADO	VALUE 'A'.
+           88 WRK-MES-COMPLETO	VALUE 'C'.
+
        PROCEDURE DIVISION.
           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+          ACCEPT WRK-DIASEMANA FROM DAY-OF-WEEK.
           	PERFORM 0400-MONTAMES.
-          DISPLAY 'DATA ' DIASYS ' DE ' WRK-MES(MESSYS) 'DE ' ANOSYS.
-          
+          	PERFORM 0410-MONTADIAS.
+          	PERFORM 0420-MONTAMES-ABREV.
+          DISPLAY 'MES POR EXTENSO OU ABREVIADO (C/A): '.
+          ACCEPT WRK-FORMATO-MES.
+          IF WRK-MES-ABREVIADO
+              DISPLAY WRK-DIA(WRK-DIASEMANA) ', DATA ' DIASYS ' DE '
+                  WRK-MES-ABREV(MESSYS) ' DE ' ANOSYS
+          ELSE
+              DISPLAY WRK-DIA(WRK-DIASEMANA) ', DATA ' DIASYS ' DE '
+                  WRK-MES(MESSYS) 'DE ' ANOSYS
+          END-IF.
+
           STOP RUN.
-          
+
+       0420-MONTAMES-ABREV.
+       	  MOVE 'JAN' TO WRK-MES-ABREV(01).
+       	  MOVE 'FEV' TO WRK-MES-ABREV(02).
+       	  MOVE 'MAR' TO WRK-MES-ABREV(03).
+       	  MOVE 'ABR' TO WRK-MES-ABREV(04).
+       	  MOVE 'MAI' TO WRK-MES-ABREV(05).
+       	  MOVE 'JUN' TO WRK-MES-ABREV(06).
+       	  MOVE 'JUL' TO WRK-MES-ABREV(07).
+       	  MOVE 'AGO' TO WRK-MES-ABREV(08).
+       	  MOVE 'SET' TO WRK-MES-ABREV(09).
+       	  MOVE 'OUT' TO WRK-MES-ABREV(10).
+       	  MOVE 'NOV' TO WRK-MES-ABREV(11).
+       	  MOVE 'DEZ' TO WRK-MES-ABREV(12).
+
+       0410-MONTADIAS.
+       	  MOVE 'SEGUNDA-FEIRA' TO WRK-DIA(1).
+       	  MOVE 'TERCA-FEIRA  ' TO WRK-DIA(2).
+       	  MOVE 'QUARTA-FEIRA ' TO WRK-DIA(3).
+       	  MOVE 'QUINTA-FEIRA ' TO WRK-DIA(4).
+       	  MOVE 'SEXTA-FEIRA  ' TO WRK-DIA(5).
+       	  MOVE 'SABADO       ' TO WRK-DIA(6).
+       	  MOVE 'DOMINGO      ' TO WRK-DIA(7).
+
        0400-MONTAMES.
        	  MOVE 'JANEIRO	' 	TO WRK-MES(01).
        	  MOVE 'FEVEIRO	' 	TO WRK-MES(02).
