@@ -8,39 +8,162 @@
       * DESCRICAO: VALOR INICIAL DE INVESTIMENTO, PERIODO (NUMERO DE MESES) 
       * E TAXAS DE CORRECAO MENSAL. AO FINAL, RECEBEREMOS O VALOR CORRIGIDO
       * EM TELA.
+      * ATUALIZACAO: EXIBIR O SALDO MES A MES ATE O FINAL DO PERIODO
+      * ATUALIZACAO: PERMITIR CURVA DE TAXAS VARIAVEIS LIDA DE ARQUIVO
+      * ATUALIZACAO: PERMITIR APORTES E RESGATES MENSAIS NA SIMULACAO
+      * ATUALIZACAO: DEDUZIR IMPOSTO DE RENDA SOBRE O RENDIMENTO NO
+      * VALOR FINAL
       **********************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
        		DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAXAS ASSIGN TO "TAXAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TAXAS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAXAS.
+       01  TAXAS-REG.
+           02  TAXAS-VALOR       PIC 9(02)V99.
+
        WORKING-STORAGE SECTION.
        77 WRK-VALOR      PIC 9(06)V99       VALUE ZEROS.
        77 WRK-MESES      PIC 9(03)          VALUE ZEROS.
-       77 WRK-TAXA-MES   PIC 9(02)          VALUE ZEROS.
+       77 WRK-MES-ATUAL  PIC 9(03)          VALUE ZEROS.
+       77 WRK-TAXA-MES   PIC 9(02)V99       VALUE ZEROS.
        77 WRK-VALOR-ED   PIC ZZZ.ZZ9,99     VALUE ZEROS.
-       
+       77 WRK-FS-TAXAS   PIC X(02)          VALUE SPACES.
+       77 WRK-EOF-TAXAS  PIC X(01)          VALUE 'N'.
+           88 WRK-FIM-TAXAS                     VALUE 'S'.
+       77 WRK-ORIGEM-TAXA PIC X(01)         VALUE 'M'.
+           88 WRK-TAXA-MANUAL                   VALUE 'M'.
+           88 WRK-TAXA-ARQUIVO                  VALUE 'F'.
+       77 WRK-USA-MOVIMENTO PIC X(01)       VALUE 'N'.
+           88 WRK-COM-MOVIMENTO                 VALUE 'S'.
+       77 WRK-APORTE     PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-RESGATE    PIC 9(06)V99       VALUE ZEROS.
+       77 WRK-TOTAL-APORTES  PIC 9(07)V99   VALUE ZEROS.
+       77 WRK-TOTAL-RESGATES PIC 9(07)V99   VALUE ZEROS.
+       77 WRK-VALOR-INICIAL  PIC 9(06)V99   VALUE ZEROS.
+       77 WRK-ALIQUOTA-IR    PIC 9(02)V99   VALUE 15,00.
+       77 WRK-IR             PIC 9(06)V99   VALUE ZEROS.
+       77 WRK-RENDIMENTO     PIC S9(06)V99  VALUE ZEROS.
+       77 WRK-VALOR-LIQUIDO  PIC 9(06)V99   VALUE ZEROS.
+       77 WRK-VALOR-LIQ-ED   PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TAXA-MES-ED    PIC Z9,99      VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
        		PERFORM 0100-INICIAR.
        		PERFORM 0200-PROCESSAR.
        		PERFORM 0300-FINALIZAR.
-       
+
        0100-INICIAR.
        DISPLAY 'VALOR INVESTIDO '.
        		ACCEPT WRK-VALOR.
+       MOVE WRK-VALOR TO WRK-VALOR-INICIAL.
        DISPLAY  'MESES DE APLICACAO '
        		ACCEPT WRK-MESES.
-       DISPLAY 'TAXA MENSAL '
-       		ACCEPT WRK-TAXA-MES.
-       
+       DISPLAY 'TAXA FIXA (M) OU CURVA DE TAXAS EM ARQUIVO (F) '.
+       		ACCEPT WRK-ORIGEM-TAXA.
+       IF WRK-TAXA-ARQUIVO
+       		OPEN INPUT TAXAS
+       		IF WRK-FS-TAXAS NOT EQUAL '00'
+       			DISPLAY 'ARQUIVO TAXAS.DAT NAO ENCONTRADO'
+       			DISPLAY 'USANDO TAXA FIXA'
+       			SET WRK-TAXA-MANUAL TO TRUE
+       		END-IF
+       END-IF.
+       IF WRK-TAXA-MANUAL
+       		DISPLAY 'TAXA MENSAL '
+       		ACCEPT WRK-TAXA-MES
+       		MOVE WRK-TAXA-MES TO WRK-TAXA-MES-ED
+       		DISPLAY 'TAXA APLICADA: ' WRK-TAXA-MES-ED '% AO MES'
+       END-IF.
+       DISPLAY 'INFORMAR APORTES/RESGATES MENSAIS (S/N) '.
+       		ACCEPT WRK-USA-MOVIMENTO.
+
        0200-PROCESSAR.
-       PERFORM WRK-MESES TIMES
-       		COMPUTE WRK-VALOR = WRK-VALOR * (WRK-TAXA-MES / 100 + 1)               
+       DISPLAY '========================================='.
+       DISPLAY 'MES   TAXA     APORTE   RESGATE     SALDO'.
+       DISPLAY '========================================='.
+       PERFORM VARYING WRK-MES-ATUAL FROM 1 BY 1
+               UNTIL WRK-MES-ATUAL > WRK-MESES
+       		IF WRK-TAXA-ARQUIVO
+       			PERFORM 0210-LER-TAXA-MES
+       		END-IF
+       		MOVE ZEROS TO WRK-APORTE
+       		MOVE ZEROS TO WRK-RESGATE
+       		IF WRK-COM-MOVIMENTO
+       			PERFORM 0220-LER-MOVIMENTO
+       		END-IF
+       		ADD WRK-APORTE TO WRK-VALOR
+       		ADD WRK-APORTE TO WRK-TOTAL-APORTES
+       		SUBTRACT WRK-RESGATE FROM WRK-VALOR
+       		ADD WRK-RESGATE TO WRK-TOTAL-RESGATES
+       		COMPUTE WRK-VALOR = WRK-VALOR * (WRK-TAXA-MES / 100 + 1)
+       		MOVE WRK-VALOR TO WRK-VALOR-ED
+       		DISPLAY WRK-MES-ATUAL '   ' WRK-TAXA-MES
+       			'   ' WRK-APORTE '   ' WRK-RESGATE
+       			'   ' WRK-VALOR-ED
        END-PERFORM.
-       
+       IF WRK-TAXA-ARQUIVO
+       		CLOSE TAXAS
+       END-IF.
+
+       0210-LER-TAXA-MES.
+       IF NOT WRK-FIM-TAXAS
+       		READ TAXAS
+       			AT END
+       				SET WRK-FIM-TAXAS TO TRUE
+       			NOT AT END
+       				MOVE TAXAS-VALOR TO WRK-TAXA-MES
+       		END-READ
+       END-IF.
+
+       0220-LER-MOVIMENTO.
+       DISPLAY 'APORTE DO MES ' WRK-MES-ATUAL ': '.
+       		ACCEPT WRK-APORTE.
+       DISPLAY 'RESGATE DO MES ' WRK-MES-ATUAL ': '.
+       		ACCEPT WRK-RESGATE.
+
        0300-FINALIZAR.
+       DISPLAY '========================================='.
        MOVE WRK-VALOR TO WRK-VALOR-ED
        DISPLAY 'VALOR CORRIGIDO ' WRK-VALOR-ED.
+       IF WRK-COM-MOVIMENTO
+       		DISPLAY 'TOTAL DE APORTES: ' WRK-TOTAL-APORTES
+       		DISPLAY 'TOTAL DE RESGATES: ' WRK-TOTAL-RESGATES
+       END-IF.
+       COMPUTE WRK-RENDIMENTO = WRK-VALOR - WRK-VALOR-INICIAL
+       		- WRK-TOTAL-APORTES + WRK-TOTAL-RESGATES.
+       PERFORM 0310-DEFINIR-ALIQUOTA-IR.
+       IF WRK-RENDIMENTO > 0
+       		COMPUTE WRK-IR ROUNDED =
+       			(WRK-RENDIMENTO * WRK-ALIQUOTA-IR) / 100
+       ELSE
+       		MOVE ZEROS TO WRK-IR
+       END-IF.
+       COMPUTE WRK-VALOR-LIQUIDO = WRK-VALOR - WRK-IR.
+       MOVE WRK-VALOR-LIQUIDO TO WRK-VALOR-LIQ-ED.
+       DISPLAY 'RENDIMENTO BRUTO: ' WRK-RENDIMENTO.
+       DISPLAY 'IMPOSTO DE RENDA RETIDO (' WRK-ALIQUOTA-IR '%): '
+       		WRK-IR.
+       DISPLAY 'VALOR LIQUIDO APOS IR: ' WRK-VALOR-LIQ-ED.
+       STOP RUN.
 
-       STOP RUN.
\ No newline at end of file
+       0310-DEFINIR-ALIQUOTA-IR.
+       EVALUATE TRUE
+       		WHEN WRK-MESES NOT GREATER THAN 6
+       			MOVE 22,50 TO WRK-ALIQUOTA-IR
+       		WHEN WRK-MESES NOT GREATER THAN 12
+       			MOVE 20,00 TO WRK-ALIQUOTA-IR
+       		WHEN WRK-MESES NOT GREATER THAN 24
+       			MOVE 17,50 TO WRK-ALIQUOTA-IR
+       		WHEN OTHER
+       			MOVE 15,00 TO WRK-ALIQUOTA-IR
+       END-EVALUATE.
\ No newline at end of file
