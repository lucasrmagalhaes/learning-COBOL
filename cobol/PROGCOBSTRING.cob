@@ -5,22 +5,36 @@
       * DATA: 30/11/2020
       **********************************************************************
       * DESCRICAO: TESTANDO STRING e DELIMITED BY
+      * ATUALIZACAO: QUANTIDADE DE TERMOS PARAMETRIZAVEL E PIC MAIS
+      * LARGO PARA EVITAR TRUNCAMENTO DOS TERMOS DA SEQUENCIA
+      * ATUALIZACAO: FIB1/FIB2/FIB3/FIBST AMPLIADOS PARA PIC 9(18) E
+      * QUANTIDADE DE TERMOS LIMITADA A 87 (MAIOR TERMO QUE CABE EM
+      * 18 DIGITOS), COM AVISO EM VEZ DE ESTOURAR SILENCIOSAMENTE
       **********************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 FIB1 PIC 999.
-       77 FIB2 PIC 999.
-       77 FIB3 PIC 999.
-       77 I PIC 99.
-       77 FIBST PIC XXX.
-       77 RES PIC X(64).
+       77 WRK-QTDE PIC 999.
+       77 WRK-QTDE-MAX PIC 999 VALUE 87.
+       77 FIB1 PIC 9(18).
+       77 FIB2 PIC 9(18).
+       77 FIB3 PIC 9(18).
+       77 I PIC 999.
+       77 FIBST PIC 9(18).
+       77 RES PIC X(10000).
 
        PROCEDURE DIVISION.
-       MOVE 0 TO I 
+       DISPLAY "QUANTOS TERMOS DA SEQUENCIA DESEJA GERAR: "
+       ACCEPT WRK-QTDE
+       IF WRK-QTDE > WRK-QTDE-MAX
+       	DISPLAY "MAXIMO DE " WRK-QTDE-MAX " TERMOS SUPORTADO - "
+       		"QUANTIDADE AJUSTADA"
+       	MOVE WRK-QTDE-MAX TO WRK-QTDE
+       END-IF
+       MOVE 0 TO I
        MOVE 0 TO FIB1
        MOVE 1 TO FIB2
        MOVE SPACES TO RES
-       PERFORM UNTIL I GREATER THAN 15
+       PERFORM UNTIL I GREATER THAN WRK-QTDE
        	ADD FIB1 TO FIB2 GIVING FIB3
        		MOVE FIB2 TO FIB1
        		MOVE FIB3 TO FIB2
