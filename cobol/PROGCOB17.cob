@@ -6,12 +6,14 @@
       ******************************************************
       * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR: VARIAVEL TIPO TABELA - REDEFINES
+      * ATUALIZACAO: EXIBIR TAMBEM O DIA DA SEMANA ABREVIADO
+      * ATUALIZACAO: PERMITIR ESCOLHER MES POR EXTENSO OU ABREVIADO
       ******************************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       
-       01 WRK-MESES-EXTENSO.
+
+       01 WRK-MESES-ABREVIADO.
            03 FILLER 	PIC X(03)  VALUE 'JAN'.
            03 FILLER 	PIC X(03)  VALUE 'FEV'.
            03 FILLER 	PIC X(03)  VALUE 'MAR'.
@@ -24,17 +26,59 @@
            03 FILLER 	PIC X(03)  VALUE 'OUT'.
            03 FILLER 	PIC X(03)  VALUE 'NOV'.
            03 FILLER 	PIC X(03)  VALUE 'DEZ'.
-           
-       01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
+
+       01 WRK-MESES REDEFINES WRK-MESES-ABREVIADO.
        	   02 WRK-MES PIC X(3) OCCURS 12 TIMES.
-       
+
+       01 WRK-MESES-EXTENSO.
+           03 FILLER 	PIC X(09)  VALUE 'JANEIRO'.
+           03 FILLER 	PIC X(09)  VALUE 'FEVEREIRO'.
+           03 FILLER 	PIC X(09)  VALUE 'MARCO'.
+           03 FILLER 	PIC X(09)  VALUE 'ABRIL'.
+           03 FILLER 	PIC X(09)  VALUE 'MAIO'.
+           03 FILLER 	PIC X(09)  VALUE 'JUNHO'.
+           03 FILLER 	PIC X(09)  VALUE 'JULHO'.
+           03 FILLER 	PIC X(09)  VALUE 'AGOSTO'.
+           03 FILLER 	PIC X(09)  VALUE 'SETEMBRO'.
+           03 FILLER 	PIC X(09)  VALUE 'OUTUBRO'.
+           03 FILLER 	PIC X(09)  VALUE 'NOVEMBRO'.
+           03 FILLER 	PIC X(09)  VALUE 'DEZEMBRO'.
+
+       01 WRK-MESES-POR-EXTENSO REDEFINES WRK-MESES-EXTENSO.
+       	   02 WRK-MES-EXTENSO PIC X(9) OCCURS 12 TIMES.
+
+       01 WRK-DIAS-ABREV.
+           03 FILLER 	PIC X(03)  VALUE 'SEG'.
+           03 FILLER 	PIC X(03)  VALUE 'TER'.
+           03 FILLER 	PIC X(03)  VALUE 'QUA'.
+           03 FILLER 	PIC X(03)  VALUE 'QUI'.
+           03 FILLER 	PIC X(03)  VALUE 'SEX'.
+           03 FILLER 	PIC X(03)  VALUE 'SAB'.
+           03 FILLER 	PIC X(03)  VALUE 'DOM'.
+
+       01 WRK-DIAS REDEFINES WRK-DIAS-ABREV.
+       	   02 WRK-DIA PIC X(3) OCCURS 7 TIMES.
+
        01 WRK-DATASYS.
            02 ANOSYS 	PIC 9(04)  VALUE ZEROS.
            02 MESSYS 	PIC 9(02)  VALUE ZEROS.
            02 DIASYS 	PIC 9(02)  VALUE ZEROS.
-           
+       77 WRK-DIASEMANA	PIC 9(01)  VALUE ZEROS.
+       77 WRK-FORMATO-MES	PIC X(01)  VALUE 'A'.
+           88 WRK-MES-ABREVIADO	VALUE 'A'.
+           88 WRK-MES-COMPLETO	VALUE 'C'.
+
        PROCEDURE DIVISION.
           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
-          DISPLAY 'DATA ' DIASYS ' DE ' WRK-MES(MESSYS) ' DE ' ANOSYS.
-          
+          ACCEPT WRK-DIASEMANA FROM DAY-OF-WEEK.
+          DISPLAY 'MES POR EXTENSO OU ABREVIADO (C/A): '.
+          ACCEPT WRK-FORMATO-MES.
+          IF WRK-MES-COMPLETO
+              DISPLAY WRK-DIA(WRK-DIASEMANA) ', DATA ' DIASYS ' DE '
+                  WRK-MES-EXTENSO(MESSYS) ' DE ' ANOSYS
+          ELSE
+              DISPLAY WRK-DIA(WRK-DIASEMANA) ', DATA ' DIASYS ' DE '
+                  WRK-MES(MESSYS) ' DE ' ANOSYS
+          END-IF.
+
           STOP RUN.
