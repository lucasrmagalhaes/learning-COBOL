@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      *******************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: LUCAS  LRM
+      * DATA: 03/12/2020
+      * OBJETIVO: CONFERIR DIARIAMENTE SE AS INCLUSOES/ALTERACOES/
+      * EXCLUSOES REGISTRADAS NA TRILHA DE AUDITORIA DO SUBMENU
+      * (AUDITORIA.DAT) REALMENTE SE REFLETEM NO ARQUIVO MESTRE
+      * DE CLIENTES (CLIENTES.DAT), SINALIZANDO QUALQUER DIVERGENCIA
+      * ENTRE A VARIACAO LIQUIDA DE REGISTROS QUE O LOG INDICA E A
+      * VARIACAO LIQUIDA REALMENTE ENCONTRADA NO ARQUIVO
+      *******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-AUDITORIA.
+
+           SELECT CLIENTES ASSIGN TO "CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-NUMERO
+               FILE STATUS IS WRK-FS-CLIENTES.
+
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA.
+       01  AUDITORIA-LINHA         PIC X(80).
+
+       FD  CLIENTES.
+           COPY CLIREG.
+
+       FD  RUNLOG.
+           COPY RUNLOG.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-DATASYS           PIC 9(08)      VALUE ZEROS.
+       77 WRK-HORA-INICIO       PIC 9(08)      VALUE ZEROS.
+       77 WRK-HORA-FIM          PIC 9(08)      VALUE ZEROS.
+       77 WRK-FS-AUDITORIA      PIC X(02)      VALUE SPACES.
+       77 WRK-FS-CLIENTES       PIC X(02)      VALUE SPACES.
+       77 WRK-FS-RUNLOG         PIC X(02)      VALUE SPACES.
+       77 WRK-EOF-AUDITORIA     PIC X(01)      VALUE 'N'.
+           88 WRK-FIM-AUDITORIA        VALUE 'S'.
+       77 WRK-EOF-CLIENTES      PIC X(01)      VALUE 'N'.
+           88 WRK-FIM-CLIENTES         VALUE 'S'.
+       77 WRK-DATA-LOG          PIC 9(08)      VALUE ZEROS.
+       77 WRK-OPCAO-LOG         PIC X(01)      VALUE SPACES.
+       77 WRK-QT-INCLUIR        PIC 9(05)      VALUE ZEROS.
+       77 WRK-QT-ALTERAR        PIC 9(05)      VALUE ZEROS.
+       77 WRK-QT-EXCLUIR        PIC 9(05)      VALUE ZEROS.
+       77 WRK-QT-INCLUIDOS-HOJE PIC 9(05)      VALUE ZEROS.
+       77 WRK-QT-EXCLUIDOS-HOJE PIC 9(05)      VALUE ZEROS.
+       77 WRK-NET-ESPERADO      PIC S9(05)     VALUE ZEROS.
+       77 WRK-NET-REAL          PIC S9(05)     VALUE ZEROS.
+       77 WRK-DIVERGENCIA       PIC X(01)      VALUE 'N'.
+           88 WRK-HA-DIVERGENCIA        VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-LER-AUDITORIA.
+           PERFORM 0300-CONFERIR-CLIENTES.
+           PERFORM 0400-COMPARAR.
+           PERFORM 0500-GRAVAR-RUNLOG.
+           STOP RUN.
+
+       0100-INICIAR.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+           MOVE ZEROS TO WRK-QT-INCLUIR WRK-QT-ALTERAR WRK-QT-EXCLUIR.
+           OPEN INPUT AUDITORIA.
+
+       0200-LER-AUDITORIA.
+           IF WRK-FS-AUDITORIA EQUAL '00'
+               PERFORM UNTIL WRK-FIM-AUDITORIA
+                   READ AUDITORIA
+                       AT END
+                           SET WRK-FIM-AUDITORIA TO TRUE
+                       NOT AT END
+                           PERFORM 0210-CLASSIFICAR-LINHA
+                   END-READ
+               END-PERFORM
+               CLOSE AUDITORIA
+           ELSE
+               DISPLAY 'ARQUIVO DE AUDITORIA INEXISTENTE OU VAZIO'
+           END-IF.
+
+       0210-CLASSIFICAR-LINHA.
+           MOVE AUDITORIA-LINHA(1:8) TO WRK-DATA-LOG.
+           MOVE AUDITORIA-LINHA(38:1) TO WRK-OPCAO-LOG.
+           IF WRK-DATA-LOG EQUAL WRK-DATASYS
+               EVALUATE WRK-OPCAO-LOG
+                   WHEN '1'
+                       ADD 1 TO WRK-QT-INCLUIR
+                   WHEN '3'
+                       ADD 1 TO WRK-QT-ALTERAR
+                   WHEN '4'
+                       ADD 1 TO WRK-QT-EXCLUIR
+               END-EVALUATE
+           END-IF.
+
+       0300-CONFERIR-CLIENTES.
+           MOVE ZEROS TO WRK-QT-INCLUIDOS-HOJE WRK-QT-EXCLUIDOS-HOJE.
+           OPEN INPUT CLIENTES.
+           IF WRK-FS-CLIENTES EQUAL '00'
+               MOVE LOW-VALUES TO CLI-NUMERO
+               START CLIENTES KEY IS NOT LESS THAN CLI-NUMERO
+                   INVALID KEY
+                       SET WRK-FIM-CLIENTES TO TRUE
+               END-START
+               PERFORM UNTIL WRK-FIM-CLIENTES
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           SET WRK-FIM-CLIENTES TO TRUE
+                       NOT AT END
+                           PERFORM 0310-CLASSIFICAR-CLIENTE
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTES
+           ELSE
+               DISPLAY 'ARQUIVO DE CLIENTES INEXISTENTE OU VAZIO'
+           END-IF.
+
+       0310-CLASSIFICAR-CLIENTE.
+           IF CLI-DATA-INCLUSAO EQUAL WRK-DATASYS
+               ADD 1 TO WRK-QT-INCLUIDOS-HOJE
+           END-IF.
+           IF CLI-SIT-EXCLUIDO AND CLI-DATA-EXCLUSAO EQUAL WRK-DATASYS
+               ADD 1 TO WRK-QT-EXCLUIDOS-HOJE
+           END-IF.
+
+       0400-COMPARAR.
+           COMPUTE WRK-NET-ESPERADO = WRK-QT-INCLUIR - WRK-QT-EXCLUIR.
+           COMPUTE WRK-NET-REAL =
+               WRK-QT-INCLUIDOS-HOJE - WRK-QT-EXCLUIDOS-HOJE.
+           DISPLAY '=========================================='.
+           DISPLAY 'CONFERENCIA DA AUDITORIA DE CLIENTES - '
+               WRK-DATASYS.
+           DISPLAY 'LOG........: INCLUSOES=' WRK-QT-INCLUIR
+               ' ALTERACOES=' WRK-QT-ALTERAR
+               ' EXCLUSOES=' WRK-QT-EXCLUIR.
+           DISPLAY 'ARQUIVO....: INCLUSOES=' WRK-QT-INCLUIDOS-HOJE
+               ' EXCLUSOES=' WRK-QT-EXCLUIDOS-HOJE.
+           IF WRK-NET-ESPERADO EQUAL WRK-NET-REAL
+               MOVE 'N' TO WRK-DIVERGENCIA
+               DISPLAY 'CONFERENCIA OK - VARIACAO LIQUIDA CONFERE: '
+                   WRK-NET-REAL
+           ELSE
+               SET WRK-HA-DIVERGENCIA TO TRUE
+               DISPLAY 'DIVERGENCIA ENCONTRADA - LOG INDICA '
+                   WRK-NET-ESPERADO
+               DISPLAY 'ARQUIVO DE CLIENTES MOSTRA ' WRK-NET-REAL
+           END-IF.
+
+       0500-GRAVAR-RUNLOG.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           OPEN EXTEND RUNLOG.
+           IF WRK-FS-RUNLOG EQUAL '35'
+               OPEN OUTPUT RUNLOG
+           END-IF.
+           MOVE SPACES TO RUNLOG-REG.
+           MOVE 'PROGCOB19' TO RUNLOG-PROGRAMA.
+           MOVE WRK-DATASYS TO RUNLOG-DATA.
+           MOVE WRK-HORA-INICIO TO RUNLOG-HORA-INICIO.
+           MOVE WRK-HORA-FIM TO RUNLOG-HORA-FIM.
+           MOVE WRK-QT-INCLUIR TO RUNLOG-QTDE-REGISTROS.
+           IF WRK-HA-DIVERGENCIA
+               SET RUNLOG-STATUS-ERRO TO TRUE
+           ELSE
+               SET RUNLOG-STATUS-OK TO TRUE
+           END-IF.
+           WRITE RUNLOG-REG.
+           CLOSE RUNLOG.
