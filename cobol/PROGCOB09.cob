@@ -6,41 +6,213 @@
       * DATA: 27/11/2020
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       * UTILIZAR COMANDO EVALUATE
+      * ATUALIZACAO: COBRIR TODAS AS 26 UF + DF NO CALCULO DE FRETE
+      * ATUALIZACAO: ACRESCIMO DE FRETE POR FAIXA DE PESO
+      * ATUALIZACAO: GRAVAR CADA COTACAO DE FRETE EM FRETES.DAT
+      * ATUALIZACAO: DESTACAR O ICMS COMO LINHA PROPRIA NA COTACAO
+      * ATUALIZACAO: EXPORTAR CADA COTACAO EM LAYOUT EDI DE LARGURA
+      * FIXA PARA IMPORTACAO NO SISTEMA DA TRANSPORTADORA
+      * ATUALIZACAO: REGISTRAR EXECUCAO NO LOG NOTURNO CONSOLIDADO
+      * ATUALIZACAO: FRETE PASSA A SER TARIFA PROPRIA DA TRANSPORTADORA
+      * POR REGIAO (NAO MAIS PROPORCIONAL AO VALOR DO PRODUTO), COM
+      * VALOR DO PRODUTO, FRETE E ICMS EXIBIDOS/GRAVADOS EM SEPARADO
       *******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETES ASSIGN TO "FRETES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETES.
+
+           SELECT FRETEEDI ASSIGN TO "FRETEEDI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-FRETEEDI.
+
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETES.
+       01  FRETES-LINHA        PIC X(80).
+
+       FD  FRETEEDI.
+       01  FRETEEDI-LINHA      PIC X(80).
+
+       FD  RUNLOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
-       77 WRK-PRODUTO  PIC X(20)       VALUE SPACES.
-       77 WRK-UF       PIC X(02)       VALUE SPACES.
-       77 WRK-VALOR    PIC 9(06)V99    VALUE ZEROS.
-       77 WRK-FRETE    PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-PRODUTO      PIC X(20)       VALUE SPACES.
+       77 WRK-UF           PIC X(02)       VALUE SPACES.
+       77 WRK-VALOR        PIC 9(06)V99    VALUE ZEROS.
+       77 WRK-PESO         PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-FRETE        PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-ADIC-PESO    PIC 9(04)V99    VALUE ZEROS.
+       77 WRK-ALIQ-ICMS    PIC 9(02)V99    VALUE 12,00.
+       77 WRK-ICMS         PIC 9(06)V99    VALUE ZEROS.
+       77 WRK-TOTAL-COTACAO PIC 9(06)V99   VALUE ZEROS.
+       77 WRK-FS-FRETES    PIC X(02)       VALUE SPACES.
+       77 WRK-FS-FRETEEDI  PIC X(02)       VALUE SPACES.
+       77 WRK-DATASYS      PIC 9(08)       VALUE ZEROS.
+       77 WRK-FS-RUNLOG    PIC X(02)       VALUE SPACES.
+       77 WRK-HORA-INICIO  PIC 9(08)       VALUE ZEROS.
+       77 WRK-HORA-FIM     PIC 9(08)       VALUE ZEROS.
+       77 WRK-QT-COTACOES  PIC 9(07)       VALUE ZEROS.
+       01  EDI-REGISTRO.
+           02  EDI-PRODUTO     PIC X(20).
+           02  EDI-UF          PIC X(02).
+           02  EDI-VALOR       PIC 9(08)V99.
+           02  EDI-FRETE       PIC 9(06)V99.
+           02  EDI-DATA        PIC 9(08).
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO: '
+       0000-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           PERFORM 0330-GRAVAR-RUNLOG.
+           STOP RUN.
+
+       0100-INICIAR.
+           ACCEPT WRK-HORA-INICIO FROM TIME.
+           DISPLAY 'PRODUTO: '.
            ACCEPT WRK-PRODUTO.
 
-           DISPLAY 'VALOR: '
+           DISPLAY 'VALOR: '.
            ACCEPT WRK-VALOR.
 
-           DISPLAY 'ESTADO A ENTREGAR: '
+           DISPLAY 'PESO (KG): '.
+           ACCEPT WRK-PESO.
+
+           DISPLAY 'ESTADO A ENTREGAR: '.
            ACCEPT WRK-UF.
 
+           ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+
+       0200-PROCESSAR.
            EVALUATE WRK-UF
              WHEN 'SP'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,05
+               MOVE 15,00 TO WRK-FRETE
              WHEN 'RJ'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,10
+               MOVE 20,00 TO WRK-FRETE
              WHEN 'MG'
-               COMPUTE WRK-FRETE = WRK-VALOR * 1,15
+               MOVE 25,00 TO WRK-FRETE
+             WHEN 'ES'
+               MOVE 30,00 TO WRK-FRETE
+             WHEN 'PR'
+             WHEN 'RS'
+             WHEN 'SC'
+               MOVE 35,00 TO WRK-FRETE
+             WHEN 'DF'
+             WHEN 'GO'
+             WHEN 'MT'
+             WHEN 'MS'
+               MOVE 45,00 TO WRK-FRETE
+             WHEN 'BA'
+             WHEN 'SE'
+             WHEN 'AL'
+             WHEN 'PE'
+             WHEN 'PB'
+             WHEN 'RN'
+             WHEN 'CE'
+             WHEN 'PI'
+             WHEN 'MA'
+               MOVE 55,00 TO WRK-FRETE
+             WHEN 'PA'
+             WHEN 'AP'
+             WHEN 'AM'
+             WHEN 'RR'
+             WHEN 'RO'
+             WHEN 'AC'
+             WHEN 'TO'
+               MOVE 70,00 TO WRK-FRETE
              WHEN OTHER
                DISPLAY 'NAO PODEMOS ENTREGAR '
-             END-EVALUATE.
+           END-EVALUATE.
+
+           IF WRK-FRETE NOT EQUAL 0
+               PERFORM 0250-CALC-ADIC-PESO
+               ADD WRK-ADIC-PESO TO WRK-FRETE
+               PERFORM 0260-CALC-ICMS
+           END-IF.
+
+       0250-CALC-ADIC-PESO.
+           EVALUATE TRUE
+             WHEN WRK-PESO NOT GREATER THAN 5
+               MOVE ZEROS TO WRK-ADIC-PESO
+             WHEN WRK-PESO NOT GREATER THAN 10
+               MOVE 5,00 TO WRK-ADIC-PESO
+             WHEN WRK-PESO NOT GREATER THAN 20
+               MOVE 12,00 TO WRK-ADIC-PESO
+             WHEN WRK-PESO NOT GREATER THAN 50
+               MOVE 25,00 TO WRK-ADIC-PESO
+             WHEN OTHER
+               MOVE 50,00 TO WRK-ADIC-PESO
+           END-EVALUATE.
+
+       0260-CALC-ICMS.
+           COMPUTE WRK-ICMS ROUNDED = (WRK-VALOR * WRK-ALIQ-ICMS) / 100.
+           ADD WRK-VALOR WRK-FRETE WRK-ICMS GIVING WRK-TOTAL-COTACAO.
+
+       0300-FINALIZAR.
+           DISPLAY '==================='.
+           MOVE ZEROS TO WRK-QT-COTACOES.
+           IF WRK-FRETE NOT EQUAL 0
+               DISPLAY 'VALOR DO PRODUTO: ' WRK-VALOR
+               DISPLAY 'FRETE DA TRANSPORTADORA: ' WRK-FRETE
+               DISPLAY 'ICMS (' WRK-ALIQ-ICMS '%): ' WRK-ICMS
+               DISPLAY 'TOTAL DA COTACAO (VALOR + FRETE + ICMS): '
+                   WRK-TOTAL-COTACAO
+               PERFORM 0310-GRAVAR-FRETE
+               PERFORM 0320-GRAVAR-EDI
+               MOVE 1 TO WRK-QT-COTACOES
+           END-IF.
+
+       0310-GRAVAR-FRETE.
+           OPEN EXTEND FRETES.
+           IF WRK-FS-FRETES EQUAL '35'
+               OPEN OUTPUT FRETES
+           END-IF.
+           MOVE SPACES TO FRETES-LINHA.
+           STRING WRK-PRODUTO ' ' WRK-UF ' PESO ' WRK-PESO
+               ' VALOR ' WRK-VALOR ' FRETE ' WRK-FRETE
+               ' ICMS ' WRK-ICMS
+               ' TOTAL ' WRK-TOTAL-COTACAO ' DATA ' WRK-DATASYS
+               DELIMITED BY SIZE INTO FRETES-LINHA.
+           WRITE FRETES-LINHA.
+           CLOSE FRETES.
 
-             DISPLAY '==================='.
-               IF WRK-FRETE NOT EQUAL 0
+       0320-GRAVAR-EDI.
+           OPEN EXTEND FRETEEDI.
+           IF WRK-FS-FRETEEDI EQUAL '35'
+               OPEN OUTPUT FRETEEDI
+           END-IF.
+           MOVE SPACES TO EDI-REGISTRO.
+           MOVE WRK-PRODUTO TO EDI-PRODUTO.
+           MOVE WRK-UF TO EDI-UF.
+           MOVE WRK-VALOR TO EDI-VALOR.
+           MOVE WRK-FRETE TO EDI-FRETE.
+           MOVE WRK-DATASYS TO EDI-DATA.
+           MOVE EDI-REGISTRO TO FRETEEDI-LINHA.
+           WRITE FRETEEDI-LINHA.
+           CLOSE FRETEEDI.
 
-                   DISPLAY 'VALOR DO FRETE COM PRODUTO ' WRK-FRETE
-               END-IF.
-               STOP RUN.
+       0330-GRAVAR-RUNLOG.
+           ACCEPT WRK-HORA-FIM FROM TIME.
+           OPEN EXTEND RUNLOG.
+           IF WRK-FS-RUNLOG EQUAL '35'
+               OPEN OUTPUT RUNLOG
+           END-IF.
+           MOVE SPACES TO RUNLOG-REG.
+           MOVE 'PROGCOB09' TO RUNLOG-PROGRAMA.
+           MOVE WRK-DATASYS TO RUNLOG-DATA.
+           MOVE WRK-HORA-INICIO TO RUNLOG-HORA-INICIO.
+           MOVE WRK-HORA-FIM TO RUNLOG-HORA-FIM.
+           MOVE WRK-QT-COTACOES TO RUNLOG-QTDE-REGISTROS.
+           SET RUNLOG-STATUS-OK TO TRUE.
+           WRITE RUNLOG-REG.
+           CLOSE RUNLOG.
