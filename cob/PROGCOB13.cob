@@ -6,36 +6,78 @@
       * DATA: 29/11/2020
       * OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       * UTILIZAR O PERFORM
+      * ATUALIZACAO: RECEBER UMA FAIXA DE NUMEROS E GRAVAR AS
+      * TABUADAS GERADAS EM ARQUIVO
+      * ATUALIZACAO: GRAVAR O TOTAL GERAL DA TABUADA APOS OS 10
+      * PRODUTOS
       **********************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADAS ASSIGN TO "TABUADAS13.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TABUADAS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADAS.
+       01  TABUADAS-LINHA      PIC X(80).
+
        WORKING-STORAGE SECTION.
+       77 WRK-NUM-INICIAL	PIC 9(02)	VALUE ZEROS.
+       77 WRK-NUM-FINAL	PIC 9(02)	VALUE ZEROS.
        77 WRK-NUMERO	PIC 9(02)	VALUE ZEROS.
        77 WRK-CONTADOR	PIC 9(02)	VALUE 1.
-       77 WRK-RESUL	PIC 9(02)	VALUE ZEROS.
-       
+       77 WRK-RESUL	PIC 9(04)	VALUE ZEROS.
+       77 WRK-TOTAL-GERAL	PIC 9(05)	VALUE ZEROS.
+       77 WRK-FS-TABUADAS	PIC X(02)	VALUE SPACES.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
        		PERFORM 0100-INICIALIZAR.
-       		IF WRK-NUMERO > 0 
+       		IF WRK-NUM-FINAL > 0
         		PERFORM 0200-PROCESSAR
         	END-IF.
         	PERFORM 0300-FINALIZAR.
-        	
+
         	STOP RUN.
-       
+
        0100-INICIALIZAR.
-       	       DISPLAY 'DIGITE UM NUMERO PARA REALIZAR A TABUADA: '. 
-       	       ACCEPT WRK-NUMERO.
-       
+       	       DISPLAY 'NUMERO INICIAL DA FAIXA PARA A TABUADA: '.
+       	       ACCEPT WRK-NUM-INICIAL.
+       	       DISPLAY 'NUMERO FINAL DA FAIXA PARA A TABUADA: '.
+       	       ACCEPT WRK-NUM-FINAL.
+       	       OPEN OUTPUT TABUADAS.
+
        0200-PROCESSAR.
+               PERFORM VARYING WRK-NUMERO FROM WRK-NUM-INICIAL BY 1
+                       UNTIL WRK-NUMERO > WRK-NUM-FINAL
+               	PERFORM 0210-GERAR-TABUADA
+               END-PERFORM.
+               CLOSE TABUADAS.
+
+       0210-GERAR-TABUADA.
+               MOVE 1 TO WRK-CONTADOR.
+               MOVE ZEROS TO WRK-TOTAL-GERAL.
                PERFORM 10 TIMES
      			COMPUTE WRK-RESUL = WRK-NUMERO * WRK-CONTADOR
                	DISPLAY WRK-NUMERO ' x ' WRK-CONTADOR ' = ' WRK-RESUL
+               	MOVE SPACES TO TABUADAS-LINHA
+               	STRING WRK-NUMERO ' x ' WRK-CONTADOR ' = ' WRK-RESUL
+               		DELIMITED BY SIZE INTO TABUADAS-LINHA
+               	WRITE TABUADAS-LINHA
+               	ADD WRK-RESUL TO WRK-TOTAL-GERAL
                	ADD 1 TO WRK-CONTADOR
-               
+
                END-PERFORM.
-       
+               DISPLAY 'TOTAL GERAL DA TABUADA DE ' WRK-NUMERO ': '
+               		WRK-TOTAL-GERAL.
+               MOVE SPACES TO TABUADAS-LINHA.
+               STRING 'TOTAL GERAL DA TABUADA DE ' WRK-NUMERO ': '
+               		WRK-TOTAL-GERAL
+               		DELIMITED BY SIZE INTO TABUADAS-LINHA.
+               WRITE TABUADAS-LINHA.
+
        0300-FINALIZAR.
        		DISPLAY '=========================================='
        		DISPLAY 'FINAL DE PROCESSAMENTO'.
