@@ -6,31 +6,99 @@
       * DATA: 27/11/2020
       * OBJETIVO: RECEBER USUARIO E NIVEL
       * UTILIZAR: VARIAVEL NIVEL 88 - LOGICA
+      * ATUALIZACAO: EXIGIR SENHA E INCLUIR NIVEL DE CONVIDADO
+      * ATUALIZACAO: CONFERIR USUARIO/SENHA CONTRA CREDENCIAIS.DAT
+      * ATUALIZACAO: NIVEL PASSA A VIR DO REGISTRO DE CREDENCIAIS
+      * AUTENTICADO, NAO MAIS DE UM ACCEPT INFORMADO PELO USUARIO
       *******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREDENCIAIS ASSIGN TO "CREDENCIAIS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-CREDENCIAIS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CREDENCIAIS.
+       01  CRED-REG.
+           02  CRED-USUARIO    PIC X(20).
+           02  CRED-SENHA      PIC X(10).
+           02  CRED-NIVEL      PIC 9(02).
+
        WORKING-STORAGE SECTION.
        77 WRK-USUARIO      PIC X(20)   VALUE SPACES.
+       77 WRK-SENHA        PIC X(10)   VALUE SPACES.
        77 WRK-NIVEL        PIC 9(02)   VALUE ZEROS.
            88 ADM      VALUE 01.
            88 USER     VALUE 02.
+           88 CONVIDADO VALUE 03.
+       77 WRK-FS-CREDENCIAIS   PIC X(02)   VALUE SPACES.
+       77 WRK-EOF-CREDENCIAIS  PIC X(01)   VALUE 'N'.
+           88 WRK-FIM-CREDENCIAIS              VALUE 'S'.
+       77 WRK-SENHA-SIT        PIC X(01)   VALUE 'N'.
+           88 WRK-SENHA-VALIDA                 VALUE 'S'.
+
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-VALIDAR-SENHA.
+           PERFORM 0300-EXIBIR-NIVEL.
+           STOP RUN.
+
+       0100-INICIAR.
            DISPLAY 'USUARIO: '
            ACCEPT WRK-USUARIO.
 
-           DISPLAY 'NIVEL: '
-           ACCEPT WRK-NIVEL.
-           
-           IF ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR'
+           DISPLAY 'SENHA: '
+           ACCEPT WRK-SENHA.
+
+       0200-VALIDAR-SENHA.
+           IF WRK-SENHA EQUAL SPACES
+               DISPLAY 'SENHA OBRIGATORIA - ACESSO NEGADO'
            ELSE
-               IF USER
-                   DISPLAY 'NIVEL - USUARIO'
+               OPEN INPUT CREDENCIAIS
+               IF WRK-FS-CREDENCIAIS NOT EQUAL '00'
+                   DISPLAY 'ARQUIVO CREDENCIAIS.DAT NAO ENCONTRADO'
                ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
+                   PERFORM UNTIL WRK-FIM-CREDENCIAIS
+                       READ CREDENCIAIS
+                           AT END
+                               SET WRK-FIM-CREDENCIAIS TO TRUE
+                           NOT AT END
+                               PERFORM 0210-CONFERIR-CREDENCIAL
+                       END-READ
+                   END-PERFORM
+                   CLOSE CREDENCIAIS
+               END-IF
+           END-IF.
+
+       0210-CONFERIR-CREDENCIAL.
+           IF CRED-USUARIO EQUAL WRK-USUARIO
+               AND CRED-SENHA EQUAL WRK-SENHA
+               SET WRK-SENHA-VALIDA TO TRUE
+               MOVE CRED-NIVEL TO WRK-NIVEL
+               SET WRK-FIM-CREDENCIAIS TO TRUE
+           END-IF.
+
+       0300-EXIBIR-NIVEL.
+           IF NOT WRK-SENHA-VALIDA
+               DISPLAY 'USUARIO OU SENHA INVALIDOS - ACESSO NEGADO'
+           ELSE
+               IF ADM
+                   DISPLAY 'NIVEL - ADMINISTRADOR'
+               ELSE
+                   IF USER
+                       DISPLAY 'NIVEL - USUARIO'
+                   ELSE
+                       IF CONVIDADO
+                           DISPLAY 'NIVEL - CONVIDADO'
+                       ELSE
+                           DISPLAY 'USUARIO NAO AUTORIZADO'
+                       END-IF
+                   END-IF
                END-IF
            END-IF.
-           STOP RUN.
