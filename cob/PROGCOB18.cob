@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      **************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR: LUCAS  LRM
+      * DATA: 02/12/2020
+      * OBJETIVO: RECEBER AS NOTAS DE UMA TURMA E IMPRIMIR
+      * O BOLETIM DA TURMA COM MEDIA E SITUACAO DE CADA ALUNO
+      * (SUBSTITUI OS PROGRAMAS PROGCOB07, PROGCOB08 E PROGCOB12,
+      * QUE TRATAVAM APENAS UM ALUNO POR EXECUCAO)
+      * ATUALIZACAO: OPCAO DE MEDIA PONDERADA POR PESO DAS NOTAS
+      * ATUALIZACAO: BOLETIM PASSA A TRAZER TAMBEM A MEDIA DA TURMA
+      * E OS TOTAIS DE APROVADOS/RECUPERACAO/REPROVADOS
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA ASSIGN TO "TURMA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-TURMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA.
+       01  TURMA-REG.
+           02  TURMA-NOME      PIC X(30).
+           02  TURMA-NOTA1     PIC 9(02).
+           02  TURMA-NOTA2     PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-QTDE-ALUNOS  PIC 9(02)       VALUE ZEROS.
+       77 WRK-TIPO-MEDIA   PIC X(01)       VALUE 'S'.
+           88 WRK-MEDIA-SIMPLES               VALUE 'S'.
+           88 WRK-MEDIA-PONDERADA             VALUE 'P'.
+       77 WRK-PESO1        PIC 9(02)       VALUE 1.
+       77 WRK-PESO2        PIC 9(02)       VALUE 1.
+       77 WRK-ORIGEM-DADOS PIC X(01)       VALUE 'T'.
+           88 WRK-ORIGEM-TECLADO              VALUE 'T'.
+           88 WRK-ORIGEM-ARQUIVO              VALUE 'A'.
+       77 WRK-FS-TURMA     PIC X(02)       VALUE SPACES.
+       77 WRK-EOF-TURMA    PIC X(01)       VALUE 'N'.
+           88 WRK-FIM-TURMA                    VALUE 'S'.
+       77 WRK-SOMA-MEDIAS  PIC 9(04)V9     VALUE ZEROS.
+       77 WRK-MEDIA-TURMA  PIC 9(02)V9     VALUE ZEROS.
+       77 WRK-QT-APROVADOS PIC 9(02)       VALUE ZEROS.
+       77 WRK-QT-RECUPERACAO PIC 9(02)     VALUE ZEROS.
+       77 WRK-QT-REPROVADOS PIC 9(02)      VALUE ZEROS.
+       01 WRK-TURMA.
+           02 WRK-ALUNO OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WRK-QTDE-ALUNOS
+                   INDEXED BY WRK-IND.
+               05 WRK-NOME     PIC X(30).
+               05 WRK-NOTA1    PIC 9(02).
+               05 WRK-NOTA2    PIC 9(02).
+               05 WRK-MEDIA    PIC 9(02)V9.
+               05 WRK-SITUACAO PIC X(15).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR.
+           IF WRK-QTDE-ALUNOS > 0
+               PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ORIGEM DOS DADOS: TECLADO (T) OU ARQUIVO (A)? '.
+           ACCEPT WRK-ORIGEM-DADOS.
+           DISPLAY 'MEDIA SIMPLES (S) OU PONDERADA (P)? '.
+           ACCEPT WRK-TIPO-MEDIA.
+           IF WRK-MEDIA-PONDERADA
+               DISPLAY 'PESO DA NOTA 1: '
+               ACCEPT WRK-PESO1
+               DISPLAY 'PESO DA NOTA 2: '
+               ACCEPT WRK-PESO2
+           END-IF.
+           IF WRK-ORIGEM-ARQUIVO
+               PERFORM 0110-LER-ALUNOS-ARQUIVO
+           ELSE
+               PERFORM 0120-LER-ALUNOS-TECLADO
+           END-IF.
+
+       0110-LER-ALUNOS-ARQUIVO.
+           MOVE ZEROS TO WRK-QTDE-ALUNOS.
+           OPEN INPUT TURMA.
+           IF WRK-FS-TURMA NOT EQUAL '00'
+               DISPLAY 'ARQUIVO TURMA.DAT NAO ENCONTRADO'
+           ELSE
+               PERFORM UNTIL WRK-FIM-TURMA
+                   READ TURMA
+                       AT END
+                           SET WRK-FIM-TURMA TO TRUE
+                       NOT AT END
+                           ADD 1 TO WRK-QTDE-ALUNOS
+                           SET WRK-IND TO WRK-QTDE-ALUNOS
+                           MOVE TURMA-NOME TO WRK-NOME(WRK-IND)
+                           MOVE TURMA-NOTA1 TO WRK-NOTA1(WRK-IND)
+                           MOVE TURMA-NOTA2 TO WRK-NOTA2(WRK-IND)
+                   END-READ
+               END-PERFORM
+               CLOSE TURMA
+           END-IF.
+
+       0120-LER-ALUNOS-TECLADO.
+           DISPLAY 'QUANTIDADE DE ALUNOS DA TURMA: '.
+           ACCEPT WRK-QTDE-ALUNOS.
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                   UNTIL WRK-IND > WRK-QTDE-ALUNOS
+               DISPLAY 'NOME DO ALUNO ' WRK-IND ': '
+               ACCEPT WRK-NOME(WRK-IND)
+               DISPLAY 'NOTA 1: '
+               ACCEPT WRK-NOTA1(WRK-IND)
+               DISPLAY 'NOTA 2: '
+               ACCEPT WRK-NOTA2(WRK-IND)
+           END-PERFORM.
+
+       0200-PROCESSAR.
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                   UNTIL WRK-IND > WRK-QTDE-ALUNOS
+               EVALUATE TRUE
+                   WHEN WRK-MEDIA-PONDERADA
+                       COMPUTE WRK-MEDIA(WRK-IND) =
+                           ((WRK-NOTA1(WRK-IND) * WRK-PESO1) +
+                            (WRK-NOTA2(WRK-IND) * WRK-PESO2)) /
+                           (WRK-PESO1 + WRK-PESO2)
+                   WHEN OTHER
+                       COMPUTE WRK-MEDIA(WRK-IND) =
+                           (WRK-NOTA1(WRK-IND) + WRK-NOTA2(WRK-IND)) / 2
+               END-EVALUATE
+               ADD WRK-MEDIA(WRK-IND) TO WRK-SOMA-MEDIAS
+               PERFORM 0250-CLASSIFICAR
+           END-PERFORM.
+
+       0250-CLASSIFICAR.
+           EVALUATE WRK-MEDIA(WRK-IND)
+               WHEN 10
+                   MOVE 'APROVADO+BONUS' TO WRK-SITUACAO(WRK-IND)
+                   ADD 1 TO WRK-QT-APROVADOS
+               WHEN 6 THRU 9,9
+                   MOVE 'APROVADO' TO WRK-SITUACAO(WRK-IND)
+                   ADD 1 TO WRK-QT-APROVADOS
+               WHEN 2 THRU 5,9
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO(WRK-IND)
+                   ADD 1 TO WRK-QT-RECUPERACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO' TO WRK-SITUACAO(WRK-IND)
+                   ADD 1 TO WRK-QT-REPROVADOS
+           END-EVALUATE.
+
+       0300-FINALIZAR.
+           DISPLAY '=========================================='.
+           DISPLAY 'BOLETIM DA TURMA'.
+           DISPLAY '=========================================='.
+           PERFORM VARYING WRK-IND FROM 1 BY 1
+                   UNTIL WRK-IND > WRK-QTDE-ALUNOS
+               DISPLAY WRK-NOME(WRK-IND) ' NOTA1: '
+                   WRK-NOTA1(WRK-IND) ' NOTA2: ' WRK-NOTA2(WRK-IND)
+                   ' MEDIA: ' WRK-MEDIA(WRK-IND) ' '
+                   WRK-SITUACAO(WRK-IND)
+           END-PERFORM.
+           IF WRK-QTDE-ALUNOS > 0
+               COMPUTE WRK-MEDIA-TURMA =
+                   WRK-SOMA-MEDIAS / WRK-QTDE-ALUNOS
+               DISPLAY '=========================================='
+               DISPLAY 'MEDIA DA TURMA: ' WRK-MEDIA-TURMA
+               DISPLAY 'APROVADOS: ' WRK-QT-APROVADOS
+               DISPLAY 'EM RECUPERACAO: ' WRK-QT-RECUPERACAO
+               DISPLAY 'REPROVADOS: ' WRK-QT-REPROVADOS
+           END-IF.
+           DISPLAY '=========================================='.
+           DISPLAY 'FINAL DE PROCESSAMENTO'.
