@@ -9,24 +9,105 @@
       * ATUALIZACAO FALHAR LINHA COLUNA MIN 12
       * BOA PRATICA PIC E COMANDO TO NA COLUNA 40
       * FILLER -  VARIAVEL SEM NOME
+      * ATUALIZACAO TELA DE INCLUSAO DE FUNCIONARIO ANTES DO LOTE
+      * ATUALIZACAO REGISTRAR EXECUCAO NO LOG NOTURNO CONSOLIDADO
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-FUNCIONARIOS.
+
+           SELECT RELAUM ASSIGN TO "RELAUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-RELAUM.
+
+           SELECT FISCAL ASSIGN TO "FISCAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-FISCAL.
+
+           SELECT CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-CHECKPT.
+
+           SELECT RHIMPORT ASSIGN TO "RHIMPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-RHIMPORT.
+
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS77-FS-RUNLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FUNCIONARIOS.
+           COPY FUNCREG.
+
+       FD  RELAUM.
+       01  RELAUM-LINHA                    PIC X(80).
+
+       FD  FISCAL.
+       01  FISCAL-REG.
+           02  FISCAL-DATACORTE            PIC 9(08).
+           02  FISCAL-DATAFIM              PIC 9(08).
+
+       FD  CHECKPT.
+       01  CHECKPT-REG.
+           02  CHECKPT-ULTIMO-IND          PIC 9(04).
+           02  CHECKPT-TOTAL-AUMENTO       PIC 9(07)V99.
+           02  CHECKPT-PAGINA              PIC 9(03).
+           02  CHECKPT-LINHA-PAGINA        PIC 9(02).
+
+       FD  RHIMPORT.
+       01  RHIMPORT-LINHA                  PIC X(80).
+
+       FD  RUNLOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77  WS77-AUMENTO                    PIC 9(03)V99    VALUE ZEROS.
+       77  WS77-TOTAL-AUMENTO              PIC 9(07)V99    VALUE ZEROS.
+       77  WS77-FS-RELAUM                  PIC X(02)       VALUE SPACES.
        77  WS77-TEMPOCASA                  PIC 9(02)       VALUE ZEROS.
-       77  WS77-IND                        PIC 9(02)       VALUE ZEROS.
+       77  WS77-FS-FUNCIONARIOS            PIC X(02)       VALUE SPACES.
+       77  WS77-EOF-FUNCIONARIOS           PIC X(01)       VALUE 'N'.
+           88 WS77-FIM-FUNCIONARIOS            VALUE 'S'.
+       77  WS77-FS-FISCAL                  PIC X(02)       VALUE SPACES.
+       77  WS77-DATACORTE                  PIC 9(08)       VALUE ZEROS.
+       77  WS77-DATAFIM                    PIC 9(08)       VALUE ZEROS.
+       77  WS77-FS-CHECKPT                 PIC X(02)       VALUE SPACES.
+       77  WS77-ULTIMO-IND                 PIC 9(04)       VALUE ZEROS.
+       77  WS77-TOTAL-CONTROLE             PIC 9(07)V99    VALUE ZEROS.
+       77  WS77-DIFERENCA                  PIC S9(07)V99   VALUE ZEROS.
+       77  WS77-TOLERANCIA                 PIC 9(01)V99    VALUE 0,01.
+       77  WS77-PAGINA                     PIC 9(03)       VALUE 1.
+       77  WS77-LINHA-PAGINA               PIC 9(02)       VALUE ZEROS.
+       77  WS77-MAX-LINHAS                 PIC 9(02)       VALUE 20.
+       77  WS77-PASSE                      PIC 9(04)       VALUE ZEROS.
+       77  WS77-SWAP-ANOENTRADA            PIC 9(04)       VALUE ZEROS.
+       77  WS77-SWAP-NOME                  PIC X(30)       VALUE SPACES.
+       77  WS77-SWAP-SALARIO               PIC 9(08)       VALUE ZEROS.
+       77  WS77-FS-RHIMPORT                PIC X(02)       VALUE SPACES.
+       77  WS77-NOVO-SALARIO               PIC 9(08)V99    VALUE ZEROS.
+       77  WS77-INCLUI-FUNC                 PIC X(01)       VALUE 'N'.
+           88 WS77-INCLUI-FUNC-SIM              VALUE 'S'.
+       77  WS77-FS-RUNLOG                   PIC X(02)       VALUE SPACES.
+       77  WS77-HORA-INICIO                 PIC 9(08)       VALUE ZEROS.
+       77  WS77-HORA-FIM                    PIC 9(08)       VALUE ZEROS.
+       01  RH-REGISTRO.
+           02  RH-ID                       PIC X(30).
+           02  RH-SALARIO-NOVO             PIC 9(08)V99.
+           02  RH-AUMENTO                  PIC 9(03)V99.
+           02  RH-DATA-EFETIVA             PIC 9(08).
        01  WS01-CAMPOS.
-           02  WS02-DADOS.
-               03  FILLER                  PIC X(42) VALUE
-                           "2013LUCAS DA ROSA MAGALHAES       00500000".
-               03  FILLER                  PIC X(42)       VALUE
-                           "1985DANTE ROBERTO DE VIT LUNARDI  00200000".
-           02  WS02-DADOS-R                REDEFINES WS02-DADOS.
-               03  WS03-INFORMACOES        OCCURS 2.
+           02  WS02-QTDE-FUNC              PIC 9(04)       VALUE ZEROS.
+           02  WS03-INFORMACOES
+                       OCCURS 1 TO 500 TIMES DEPENDING ON WS02-QTDE-FUNC
+                       INDEXED BY WS77-IND WS77-IND2.
                    05  WS05-ANOENTRADA     PIC 9(04).
                    05  WS05-NOME           PIC X(30).
                    05  WS05-SALARIO        PIC 9(08).
@@ -35,15 +116,49 @@
                03 WS03-ANO                 PIC 9(04)       VALUE ZEROS.
                03 WS03-MES                 PIC 9(02)       VALUE ZEROS.
                03 WS03-DIA                 PIC 9(02)       VALUE ZEROS.
+       01  WS01-DATASISTEMA-NUM REDEFINES WS01-DATASISTEMA
+                                            PIC 9(08).
+
+       01  WS01-NOVO-FUNCIONARIO.
+           02  WS02-NOVO-ANOENTRADA      PIC 9(04)      VALUE ZEROS.
+           02  WS02-NOVO-NOME            PIC X(30)      VALUE SPACES.
+           02  WS02-NOVO-SALARIO         PIC 9(08)      VALUE ZEROS.
+
+       SCREEN SECTION.
+       01  TELA-INCLUSAO.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 PIC X(30)
+                   VALUE 'INCLUSAO DE NOVO FUNCIONARIO'.
+           05  LINE 03 COLUMN 01 VALUE 'ANO DE ENTRADA: '.
+           05  LINE 03 COLUMN 17 USING WS02-NOVO-ANOENTRADA.
+           05  LINE 04 COLUMN 01 VALUE 'NOME...........: '.
+           05  LINE 04 COLUMN 19 USING WS02-NOVO-NOME.
+           05  LINE 05 COLUMN 01 VALUE 'SALARIO........: '.
+           05  LINE 05 COLUMN 19 USING WS02-NOVO-SALARIO.
 
        PROCEDURE DIVISION.
            0000-PRINCIPAL.
                PERFORM 0100-INICIAR.
-               PERFORM 0200-PROCESSAR.
-               PERFORM 0300-FINALIZAR.
+               IF WS01-DATASISTEMA-NUM < WS77-DATACORTE
+                   DISPLAY 'PROCESSAMENTO BLOQUEADO - DATA DE CORTE '
+                       'FISCAL AINDA NAO ATINGIDA: ' WS77-DATACORTE
+                   PERFORM 0330-GRAVAR-RUNLOG-ERRO
+               ELSE
+                   IF WS77-DATAFIM NOT EQUAL ZEROS AND
+                           WS01-DATASISTEMA-NUM > WS77-DATAFIM
+                       DISPLAY 'PROCESSAMENTO BLOQUEADO - JANELA '
+                           'FISCAL JA ENCERRADA EM: ' WS77-DATAFIM
+                       PERFORM 0330-GRAVAR-RUNLOG-ERRO
+                   ELSE
+                       PERFORM 0160-ABRIR-RELATORIO
+                       PERFORM 0200-PROCESSAR
+                       PERFORM 0300-FINALIZAR
+                   END-IF
+               END-IF.
                STOP RUN.
 
            0100-INICIAR.
+               ACCEPT WS77-HORA-INICIO FROM TIME.
                ACCEPT WS01-DATASISTEMA FROM DATE YYYYMMDD.
                DISPLAY
                '========================================================
@@ -52,13 +167,173 @@
                DISPLAY
                '========================================================
       -    '==================='.
+               PERFORM 0110-LER-CORTE-FISCAL.
+               PERFORM 0120-LER-CHECKPOINT.
+               IF WS77-ULTIMO-IND EQUAL ZEROS
+                   PERFORM 0130-INCLUIR-FUNCIONARIO
+               END-IF.
+               PERFORM 0150-LER-FUNCIONARIOS.
+               PERFORM 0155-ORDENAR-FUNCIONARIOS.
+               DISPLAY 'TOTAL DE CONTROLE ESPERADO PARA O LOTE: '.
+               ACCEPT WS77-TOTAL-CONTROLE.
+
+           0110-LER-CORTE-FISCAL.
+               OPEN INPUT FISCAL.
+               IF WS77-FS-FISCAL EQUAL '00'
+                   READ FISCAL
+                       NOT AT END
+                           MOVE FISCAL-DATACORTE TO WS77-DATACORTE
+                           MOVE FISCAL-DATAFIM TO WS77-DATAFIM
+                   END-READ
+                   CLOSE FISCAL
+               END-IF.
+
+           0120-LER-CHECKPOINT.
+               OPEN INPUT CHECKPT.
+               IF WS77-FS-CHECKPT EQUAL '00'
+                   READ CHECKPT
+                       NOT AT END
+                           MOVE CHECKPT-ULTIMO-IND TO WS77-ULTIMO-IND
+                           MOVE CHECKPT-TOTAL-AUMENTO TO
+                               WS77-TOTAL-AUMENTO
+                           MOVE CHECKPT-PAGINA TO WS77-PAGINA
+                           MOVE CHECKPT-LINHA-PAGINA TO
+                               WS77-LINHA-PAGINA
+                   END-READ
+                   CLOSE CHECKPT
+                   IF WS77-ULTIMO-IND NOT EQUAL ZEROS
+                       DISPLAY 'RETOMANDO PROCESSAMENTO APOS '
+                           'FUNCIONARIO ' WS77-ULTIMO-IND
+                   END-IF
+               END-IF.
+
+           0130-INCLUIR-FUNCIONARIO.
+               DISPLAY 'INCLUIR NOVO FUNCIONARIO ANTES DO LOTE (S/N): '.
+               ACCEPT WS77-INCLUI-FUNC.
+               IF WS77-INCLUI-FUNC-SIM
+                   MOVE ZEROS TO WS02-NOVO-ANOENTRADA
+                   MOVE SPACES TO WS02-NOVO-NOME
+                   MOVE ZEROS TO WS02-NOVO-SALARIO
+                   DISPLAY TELA-INCLUSAO
+                   ACCEPT TELA-INCLUSAO
+                   OPEN EXTEND FUNCIONARIOS
+                   IF WS77-FS-FUNCIONARIOS EQUAL '35'
+                       OPEN OUTPUT FUNCIONARIOS
+                   END-IF
+                   MOVE WS02-NOVO-ANOENTRADA TO FUNC-ANOENTRADA
+                   MOVE WS02-NOVO-NOME TO FUNC-NOME
+                   MOVE WS02-NOVO-SALARIO TO FUNC-SALARIO
+                   WRITE FUNC-REG-ARQ
+                   CLOSE FUNCIONARIOS
+                   DISPLAY 'FUNCIONARIO INCLUIDO EM FUNCIONARIOS.DAT'
+               END-IF.
+
+           0160-ABRIR-RELATORIO.
+               IF WS77-ULTIMO-IND EQUAL ZEROS
+                   OPEN OUTPUT RELAUM
+                   OPEN OUTPUT RHIMPORT
+                   MOVE 1 TO WS77-PAGINA
+                   PERFORM 0170-IMPRIMIR-CABECALHO
+               ELSE
+                   OPEN EXTEND RELAUM
+                   IF WS77-FS-RELAUM EQUAL '35'
+                       OPEN OUTPUT RELAUM
+                   END-IF
+                   OPEN EXTEND RHIMPORT
+                   IF WS77-FS-RHIMPORT EQUAL '35'
+                       OPEN OUTPUT RHIMPORT
+                   END-IF
+               END-IF.
+
+           0170-IMPRIMIR-CABECALHO.
+               MOVE SPACES TO RELAUM-LINHA.
+               STRING 'PGM - RELATORIO DE AUMENTOS - DATA: '
+                   WS03-DIA '/' WS03-MES '/' WS03-ANO
+                   '   PAGINA: ' WS77-PAGINA
+                   DELIMITED BY SIZE INTO RELAUM-LINHA.
+               WRITE RELAUM-LINHA.
+               MOVE 'NOME                           ANO ADM TEMPO  AUM
+      -    'ENTO'
+                   TO RELAUM-LINHA.
+               WRITE RELAUM-LINHA.
+               MOVE ZEROS TO WS77-LINHA-PAGINA.
+
+           0180-IMPRIMIR-RODAPE.
+               MOVE SPACES TO RELAUM-LINHA.
+               STRING '----- FIM DA PAGINA ' WS77-PAGINA
+                   ' - LINHAS: ' WS77-LINHA-PAGINA ' -----'
+                   DELIMITED BY SIZE INTO RELAUM-LINHA.
+               WRITE RELAUM-LINHA.
+
+           0150-LER-FUNCIONARIOS.
+               MOVE ZEROS TO WS02-QTDE-FUNC.
+               MOVE 'N' TO WS77-EOF-FUNCIONARIOS.
+               OPEN INPUT FUNCIONARIOS.
+               IF WS77-FS-FUNCIONARIOS NOT EQUAL '00'
+                   DISPLAY 'ARQUIVO FUNCIONARIOS.DAT NAO ENCONTRADO'
+               ELSE
+                   PERFORM UNTIL WS77-FIM-FUNCIONARIOS
+                       READ FUNCIONARIOS
+                           AT END
+                               SET WS77-FIM-FUNCIONARIOS TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS02-QTDE-FUNC
+                               SET WS77-IND TO WS02-QTDE-FUNC
+                               MOVE FUNC-ANOENTRADA TO
+                                   WS05-ANOENTRADA(WS77-IND)
+                               MOVE FUNC-NOME TO
+                                   WS05-NOME(WS77-IND)
+                               MOVE FUNC-SALARIO TO
+                                   WS05-SALARIO(WS77-IND)
+                       END-READ
+                   END-PERFORM
+                   CLOSE FUNCIONARIOS
+               END-IF.
+
+           0155-ORDENAR-FUNCIONARIOS.
+               PERFORM VARYING WS77-PASSE FROM 1 BY 1
+                       UNTIL WS77-PASSE >= WS02-QTDE-FUNC
+                   PERFORM VARYING WS77-IND FROM 1 BY 1
+                           UNTIL WS77-IND >= WS02-QTDE-FUNC
+                       PERFORM 0156-COMPARAR-TROCAR
+                   END-PERFORM
+               END-PERFORM.
+
+           0156-COMPARAR-TROCAR.
+               SET WS77-IND2 TO WS77-IND.
+               SET WS77-IND2 UP BY 1.
+               IF WS05-NOME(WS77-IND) > WS05-NOME(WS77-IND2)
+                   MOVE WS05-ANOENTRADA(WS77-IND) TO
+                       WS77-SWAP-ANOENTRADA
+                   MOVE WS05-NOME(WS77-IND) TO WS77-SWAP-NOME
+                   MOVE WS05-SALARIO(WS77-IND) TO WS77-SWAP-SALARIO
+                   MOVE WS05-ANOENTRADA(WS77-IND2) TO
+                       WS05-ANOENTRADA(WS77-IND)
+                   MOVE WS05-NOME(WS77-IND2) TO WS05-NOME(WS77-IND)
+                   MOVE WS05-SALARIO(WS77-IND2) TO
+                       WS05-SALARIO(WS77-IND)
+                   MOVE WS77-SWAP-ANOENTRADA TO
+                       WS05-ANOENTRADA(WS77-IND2)
+                   MOVE WS77-SWAP-NOME TO WS05-NOME(WS77-IND2)
+                   MOVE WS77-SWAP-SALARIO TO WS05-SALARIO(WS77-IND2)
+               END-IF.
 
            0200-PROCESSAR.
-               MOVE 1 TO WS77-IND.
-               PERFORM 0250-PROCESSAR.
+               ADD 1 TO WS77-ULTIMO-IND GIVING WS77-IND.
+               PERFORM VARYING WS77-IND FROM WS77-IND BY 1
+                       UNTIL WS77-IND > WS02-QTDE-FUNC
+                   PERFORM 0250-PROCESSAR
+                   PERFORM 0270-GRAVAR-CHECKPOINT
+               END-PERFORM.
 
-               MOVE 2 TO WS77-IND.
-               PERFORM 0250-PROCESSAR.
+           0270-GRAVAR-CHECKPOINT.
+               OPEN OUTPUT CHECKPT.
+               MOVE WS77-IND TO CHECKPT-ULTIMO-IND.
+               MOVE WS77-TOTAL-AUMENTO TO CHECKPT-TOTAL-AUMENTO.
+               MOVE WS77-PAGINA TO CHECKPT-PAGINA.
+               MOVE WS77-LINHA-PAGINA TO CHECKPT-LINHA-PAGINA.
+               WRITE CHECKPT-REG.
+               CLOSE CHECKPT.
 
            0250-PROCESSAR.
                DISPLAY
@@ -66,29 +341,138 @@
                'ANO DE ENTRADA: ' WS05-ANOENTRADA(WS77-IND) ' '
                'SALARIO: ' WS05-SALARIO(WS77-IND).
 
-               COMPUTE WS77-TEMPOCASA = WS03-ANO -
-               WS05-ANOENTRADA(WS77-IND).
-                   EVALUATE WS77-TEMPOCASA
-                       WHEN 0 THRU 1
-                   COMPUTE WS77-AUMENTO = 0
-                       WHEN 2 THRU 5
-                   COMPUTE WS77-AUMENTO =
-                   (WS05-SALARIO(WS77-IND) / 100) * 0,05
-                       WHEN 6 THRU 15
-                   COMPUTE WS77-AUMENTO =
-                   (WS05-SALARIO(WS77-IND) / 100) * 0,10
-                       WHEN OTHER
-                   COMPUTE WS77-AUMENTO =
-                   (WS05-SALARIO(WS77-IND) / 100) * 0,15
-               END-EVALUATE.
+               IF WS05-ANOENTRADA(WS77-IND) > WS03-ANO
+                   DISPLAY 'ANO DE ENTRADA FUTURO - FUNCIONARIO '
+                       'IGNORADO NO PROCESSAMENTO'
+               ELSE
+                   IF WS05-SALARIO(WS77-IND) = 0
+                       DISPLAY 'SALARIO INVALIDO (ZERO) - '
+                           'FUNCIONARIO IGNORADO NO PROCESSAMENTO'
+                   ELSE
+                       COMPUTE WS77-TEMPOCASA = WS03-ANO -
+                       WS05-ANOENTRADA(WS77-IND)
+                           EVALUATE WS77-TEMPOCASA
+                               WHEN 0 THRU 1
+                           COMPUTE WS77-AUMENTO = 0
+                               WHEN 2 THRU 5
+                           COMPUTE WS77-AUMENTO =
+                           (WS05-SALARIO(WS77-IND) / 100) * 0,05
+                               WHEN 6 THRU 15
+                           COMPUTE WS77-AUMENTO =
+                           (WS05-SALARIO(WS77-IND) / 100) * 0,10
+                               WHEN 16 THRU 25
+                           COMPUTE WS77-AUMENTO =
+                           (WS05-SALARIO(WS77-IND) / 100) * 0,15
+                               WHEN OTHER
+                           COMPUTE WS77-AUMENTO =
+                           (WS05-SALARIO(WS77-IND) / 100) * 0,20
+                       END-EVALUATE
 
-               DISPLAY
-               'TEMPO DE CASA: ' WS77-TEMPOCASA ' ANO(S) '
-               'AUMENTO: R$ ' WS77-AUMENTO.
+                       DISPLAY
+                       'TEMPO DE CASA: ' WS77-TEMPOCASA ' ANO(S) '
+                       'AUMENTO: R$ ' WS77-AUMENTO
+
+                       ADD WS77-AUMENTO TO WS77-TOTAL-AUMENTO
+                       MOVE SPACES TO RELAUM-LINHA
+                       STRING WS05-NOME(WS77-IND) ' '
+                           WS05-ANOENTRADA(WS77-IND) ' '
+                           WS77-TEMPOCASA ' ' WS77-AUMENTO
+                           DELIMITED BY SIZE INTO RELAUM-LINHA
+                       WRITE RELAUM-LINHA
+                       PERFORM 0295-GRAVAR-RH
+                       ADD 1 TO WS77-LINHA-PAGINA
+                       IF WS77-LINHA-PAGINA >= WS77-MAX-LINHAS
+                           PERFORM 0180-IMPRIMIR-RODAPE
+                           ADD 1 TO WS77-PAGINA
+                           PERFORM 0170-IMPRIMIR-CABECALHO
+                       END-IF
+                   END-IF
+               END-IF.
 
                DISPLAY
                '========================================================
       -    '==================='.
 
+           0190-RECONCILIAR-TOTAL.
+               COMPUTE WS77-DIFERENCA =
+                   WS77-TOTAL-AUMENTO - WS77-TOTAL-CONTROLE.
+               IF WS77-DIFERENCA < 0
+                   COMPUTE WS77-DIFERENCA = WS77-DIFERENCA * -1
+               END-IF.
+               IF WS77-DIFERENCA > WS77-TOLERANCIA
+                   DISPLAY 'ALERTA - TOTAL DE CONTROLE NAO CONFERE: '
+                       'ESPERADO ' WS77-TOTAL-CONTROLE
+                       ' CALCULADO ' WS77-TOTAL-AUMENTO
+                   MOVE SPACES TO RELAUM-LINHA
+                   STRING 'DIVERGENCIA NO TOTAL DE CONTROLE - '
+                       'REVISAR LOTE'
+                       DELIMITED BY SIZE INTO RELAUM-LINHA
+                   WRITE RELAUM-LINHA
+               ELSE
+                   DISPLAY 'TOTAL DE CONTROLE CONFERE COM O CALCULADO'
+               END-IF.
+
+           0295-GRAVAR-RH.
+               COMPUTE WS77-NOVO-SALARIO =
+                   WS05-SALARIO(WS77-IND) + WS77-AUMENTO.
+               MOVE SPACES TO RH-REGISTRO.
+               MOVE WS05-NOME(WS77-IND) TO RH-ID.
+               MOVE WS77-NOVO-SALARIO TO RH-SALARIO-NOVO.
+               MOVE WS77-AUMENTO TO RH-AUMENTO.
+               MOVE WS01-DATASISTEMA-NUM TO RH-DATA-EFETIVA.
+               MOVE RH-REGISTRO TO RHIMPORT-LINHA.
+               WRITE RHIMPORT-LINHA.
+
            0300-FINALIZAR.
+               MOVE SPACES TO RELAUM-LINHA.
+               WRITE RELAUM-LINHA.
+               STRING 'TOTAL DE AUMENTOS PAGOS: R$ ' WS77-TOTAL-AUMENTO
+                   DELIMITED BY SIZE INTO RELAUM-LINHA.
+               WRITE RELAUM-LINHA.
+               PERFORM 0190-RECONCILIAR-TOTAL.
+               PERFORM 0180-IMPRIMIR-RODAPE.
+               CLOSE RELAUM.
+               CLOSE RHIMPORT.
+               MOVE ZEROS TO CHECKPT-ULTIMO-IND.
+               MOVE ZEROS TO CHECKPT-TOTAL-AUMENTO.
+               MOVE ZEROS TO CHECKPT-PAGINA.
+               MOVE ZEROS TO CHECKPT-LINHA-PAGINA.
+               OPEN OUTPUT CHECKPT.
+               WRITE CHECKPT-REG.
+               CLOSE CHECKPT.
+               DISPLAY 'RELATORIO GRAVADO EM RELAUM.DAT'.
+               DISPLAY 'IMPORTACAO RH GRAVADA EM RHIMPORT.DAT'.
+               PERFORM 0330-GRAVAR-RUNLOG-OK.
                STOP 'FIM'.
+
+           0330-GRAVAR-RUNLOG-OK.
+               ACCEPT WS77-HORA-FIM FROM TIME.
+               OPEN EXTEND RUNLOG.
+               IF WS77-FS-RUNLOG EQUAL '35'
+                   OPEN OUTPUT RUNLOG
+               END-IF.
+               MOVE SPACES TO RUNLOG-REG.
+               MOVE 'PGM' TO RUNLOG-PROGRAMA.
+               MOVE WS01-DATASISTEMA-NUM TO RUNLOG-DATA.
+               MOVE WS77-HORA-INICIO TO RUNLOG-HORA-INICIO.
+               MOVE WS77-HORA-FIM TO RUNLOG-HORA-FIM.
+               MOVE WS02-QTDE-FUNC TO RUNLOG-QTDE-REGISTROS.
+               SET RUNLOG-STATUS-OK TO TRUE.
+               WRITE RUNLOG-REG.
+               CLOSE RUNLOG.
+
+           0330-GRAVAR-RUNLOG-ERRO.
+               ACCEPT WS77-HORA-FIM FROM TIME.
+               OPEN EXTEND RUNLOG.
+               IF WS77-FS-RUNLOG EQUAL '35'
+                   OPEN OUTPUT RUNLOG
+               END-IF.
+               MOVE SPACES TO RUNLOG-REG.
+               MOVE 'PGM' TO RUNLOG-PROGRAMA.
+               MOVE WS01-DATASISTEMA-NUM TO RUNLOG-DATA.
+               MOVE WS77-HORA-INICIO TO RUNLOG-HORA-INICIO.
+               MOVE WS77-HORA-FIM TO RUNLOG-HORA-FIM.
+               MOVE ZEROS TO RUNLOG-QTDE-REGISTROS.
+               SET RUNLOG-STATUS-ERRO TO TRUE.
+               WRITE RUNLOG-REG.
+               CLOSE RUNLOG.
