@@ -6,17 +6,211 @@
       * DATA   = 16/11/2020
       * OBJETIVO: RECEBER O CPF
       * IMPRIMIR O CPF FORMATADO
+      * ATUALIZACAO: VALIDAR OS DIGITOS VERIFICADORES DO CPF
+      * ATUALIZACAO: ACEITAR TAMBEM CNPJ (14 DIGITOS), DETECTANDO
+      * O TIPO DE DOCUMENTO PELA QUANTIDADE DE DIGITOS INFORMADA
+      * ATUALIZACAO: MODO MASCARADO DE EXIBICAO DO CPF PARA
+      * RELATORIOS COMPARTILHADOS/EXPORTADOS
       **************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA. 
+           DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-CPF     PIC X(11) VALUE ZEROS.
-       77 WRK-CPF-ED  PIC ZZZ.ZZZ.ZZ9/99.
+       77 WRK-DOC        PIC X(14) VALUE SPACES.
+       77 WRK-QT-ESPACOS PIC 99    VALUE ZEROS.
+       77 WRK-TAM        PIC 99    VALUE ZEROS.
+       77 WRK-TIPO-DOC   PIC X(01) VALUE SPACES.
+           88 WRK-DOC-CPF     VALUE '1'.
+           88 WRK-DOC-CNPJ    VALUE '2'.
+           88 WRK-DOC-INVALIDO VALUE '9'.
+
+       77 WRK-CPF        PIC X(11) VALUE ZEROS.
+       77 WRK-CPF-ED     PIC ZZZ.ZZZ.ZZ9/99.
+       77 WRK-CPF-MASC   PIC X(14) VALUE SPACES.
+       77 WRK-MODO-EXIB  PIC X(01) VALUE 'N'.
+           88 WRK-EXIB-MASCARADO VALUE 'S'.
+       77 WRK-CPF-VALIDO PIC X(01) VALUE 'S'.
+           88 WRK-CPF-OK     VALUE 'S'.
+       77 WRK-I          PIC 99    VALUE ZEROS.
+       77 WRK-PESO       PIC 99    VALUE ZEROS.
+       77 WRK-SOMA       PIC 9(04) VALUE ZEROS.
+       77 WRK-QUOCIENTE  PIC 9(04) VALUE ZEROS.
+       77 WRK-RESTO      PIC 99    VALUE ZEROS.
+       77 WRK-DIGITO     PIC 9     VALUE ZEROS.
+       77 WRK-DIG1       PIC 9     VALUE ZEROS.
+       77 WRK-DIG2       PIC 9     VALUE ZEROS.
+
+       77 WRK-CNPJ       PIC X(14) VALUE ZEROS.
+       77 WRK-CNPJ-ED    PIC X(18) VALUE SPACES.
+
+       01  CNPJ-PESOS1-LISTA.
+           02 FILLER     PIC 9     VALUE 5.
+           02 FILLER     PIC 9     VALUE 4.
+           02 FILLER     PIC 9     VALUE 3.
+           02 FILLER     PIC 9     VALUE 2.
+           02 FILLER     PIC 9     VALUE 9.
+           02 FILLER     PIC 9     VALUE 8.
+           02 FILLER     PIC 9     VALUE 7.
+           02 FILLER     PIC 9     VALUE 6.
+           02 FILLER     PIC 9     VALUE 5.
+           02 FILLER     PIC 9     VALUE 4.
+           02 FILLER     PIC 9     VALUE 3.
+           02 FILLER     PIC 9     VALUE 2.
+       01  CNPJ-PESOS1 REDEFINES CNPJ-PESOS1-LISTA.
+           02 CNPJ-PESO1 PIC 9     OCCURS 12.
+
+       01  CNPJ-PESOS2-LISTA.
+           02 FILLER     PIC 9     VALUE 6.
+           02 FILLER     PIC 9     VALUE 5.
+           02 FILLER     PIC 9     VALUE 4.
+           02 FILLER     PIC 9     VALUE 3.
+           02 FILLER     PIC 9     VALUE 2.
+           02 FILLER     PIC 9     VALUE 9.
+           02 FILLER     PIC 9     VALUE 8.
+           02 FILLER     PIC 9     VALUE 7.
+           02 FILLER     PIC 9     VALUE 6.
+           02 FILLER     PIC 9     VALUE 5.
+           02 FILLER     PIC 9     VALUE 4.
+           02 FILLER     PIC 9     VALUE 3.
+       01  CNPJ-PESOS2 REDEFINES CNPJ-PESOS2-LISTA.
+           02 CNPJ-PESO2 PIC 9     OCCURS 12.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-          ACCEPT WRK-CPF.
-          MOVE WRK-CPF TO WRK-CPF-ED.
-          DISPLAY 'CPF' WRK-CPF.
\ No newline at end of file
+       0000-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIAR.
+           DISPLAY 'CPF (11 DIGITOS) OU CNPJ (14 DIGITOS): '.
+           ACCEPT WRK-DOC.
+           INSPECT WRK-DOC TALLYING WRK-QT-ESPACOS
+               FOR TRAILING SPACES.
+           COMPUTE WRK-TAM = 14 - WRK-QT-ESPACOS.
+           DISPLAY 'EXIBIR CPF MASCARADO PARA RELATORIO '
+               'COMPARTILHADO/EXPORTADO (S/N): '.
+           ACCEPT WRK-MODO-EXIB.
+
+       0200-PROCESSAR.
+           EVALUATE WRK-TAM
+               WHEN 11
+                   SET WRK-DOC-CPF TO TRUE
+                   MOVE WRK-DOC(1:11) TO WRK-CPF
+                   PERFORM 0210-CALC-DIGITO1
+                   PERFORM 0220-CALC-DIGITO2
+                   MOVE 'S' TO WRK-CPF-VALIDO
+                   IF WRK-DIG1 NOT EQUAL WRK-CPF(10:1)
+                       MOVE 'N' TO WRK-CPF-VALIDO
+                   END-IF
+                   IF WRK-DIG2 NOT EQUAL WRK-CPF(11:1)
+                       MOVE 'N' TO WRK-CPF-VALIDO
+                   END-IF
+                   MOVE WRK-CPF TO WRK-CPF-ED
+                   STRING '***.***.**' WRK-CPF(9:1) '-' WRK-CPF(10:2)
+                       DELIMITED BY SIZE INTO WRK-CPF-MASC
+               WHEN 14
+                   SET WRK-DOC-CNPJ TO TRUE
+                   MOVE WRK-DOC TO WRK-CNPJ
+                   PERFORM 0230-CALC-DIGITO-CNPJ1
+                   PERFORM 0240-CALC-DIGITO-CNPJ2
+                   MOVE 'S' TO WRK-CPF-VALIDO
+                   IF WRK-DIG1 NOT EQUAL WRK-CNPJ(13:1)
+                       MOVE 'N' TO WRK-CPF-VALIDO
+                   END-IF
+                   IF WRK-DIG2 NOT EQUAL WRK-CNPJ(14:1)
+                       MOVE 'N' TO WRK-CPF-VALIDO
+                   END-IF
+                   STRING WRK-CNPJ(1:2) '.' WRK-CNPJ(3:3) '.'
+                       WRK-CNPJ(6:3) '/' WRK-CNPJ(9:4) '-'
+                       WRK-CNPJ(13:2)
+                       DELIMITED BY SIZE INTO WRK-CNPJ-ED
+               WHEN OTHER
+                   SET WRK-DOC-INVALIDO TO TRUE
+           END-EVALUATE.
+
+       0210-CALC-DIGITO1.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+               COMPUTE WRK-PESO = 11 - WRK-I
+               MOVE WRK-CPF(WRK-I:1) TO WRK-DIGITO
+               COMPUTE WRK-SOMA = WRK-SOMA + (WRK-PESO * WRK-DIGITO)
+           END-PERFORM.
+           COMPUTE WRK-QUOCIENTE = WRK-SOMA / 11.
+           COMPUTE WRK-RESTO = WRK-SOMA - (WRK-QUOCIENTE * 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG1
+           ELSE
+               COMPUTE WRK-DIG1 = 11 - WRK-RESTO
+           END-IF.
+
+       0220-CALC-DIGITO2.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9
+               COMPUTE WRK-PESO = 12 - WRK-I
+               MOVE WRK-CPF(WRK-I:1) TO WRK-DIGITO
+               COMPUTE WRK-SOMA = WRK-SOMA + (WRK-PESO * WRK-DIGITO)
+           END-PERFORM.
+           COMPUTE WRK-SOMA = WRK-SOMA + (WRK-DIG1 * 2).
+           COMPUTE WRK-QUOCIENTE = WRK-SOMA / 11.
+           COMPUTE WRK-RESTO = WRK-SOMA - (WRK-QUOCIENTE * 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG2
+           ELSE
+               COMPUTE WRK-DIG2 = 11 - WRK-RESTO
+           END-IF.
+
+       0230-CALC-DIGITO-CNPJ1.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+               MOVE WRK-CNPJ(WRK-I:1) TO WRK-DIGITO
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (CNPJ-PESO1(WRK-I) * WRK-DIGITO)
+           END-PERFORM.
+           COMPUTE WRK-QUOCIENTE = WRK-SOMA / 11.
+           COMPUTE WRK-RESTO = WRK-SOMA - (WRK-QUOCIENTE * 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG1
+           ELSE
+               COMPUTE WRK-DIG1 = 11 - WRK-RESTO
+           END-IF.
+
+       0240-CALC-DIGITO-CNPJ2.
+           MOVE ZEROS TO WRK-SOMA.
+           PERFORM VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 12
+               MOVE WRK-CNPJ(WRK-I:1) TO WRK-DIGITO
+               COMPUTE WRK-SOMA = WRK-SOMA +
+                   (CNPJ-PESO2(WRK-I) * WRK-DIGITO)
+           END-PERFORM.
+           COMPUTE WRK-SOMA = WRK-SOMA + (WRK-DIG1 * 2).
+           COMPUTE WRK-QUOCIENTE = WRK-SOMA / 11.
+           COMPUTE WRK-RESTO = WRK-SOMA - (WRK-QUOCIENTE * 11).
+           IF WRK-RESTO < 2
+               MOVE 0 TO WRK-DIG2
+           ELSE
+               COMPUTE WRK-DIG2 = 11 - WRK-RESTO
+           END-IF.
+
+       0300-FINALIZAR.
+           EVALUATE TRUE
+               WHEN WRK-DOC-CPF
+                   IF WRK-CPF-OK
+                       IF WRK-EXIB-MASCARADO
+                           DISPLAY 'CPF: ' WRK-CPF-MASC
+                       ELSE
+                           DISPLAY 'CPF: ' WRK-CPF-ED
+                       END-IF
+                   ELSE
+                       DISPLAY 'CPF INVALIDO'
+                   END-IF
+               WHEN WRK-DOC-CNPJ
+                   IF WRK-CPF-OK
+                       DISPLAY 'CNPJ: ' WRK-CNPJ-ED
+                   ELSE
+                       DISPLAY 'CNPJ INVALIDO'
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'QUANTIDADE DE DIGITOS INVALIDA'
+           END-EVALUATE.
