@@ -5,9 +5,31 @@
       * AUTHOR: LUCAS LRM
       * DATA: 18/11/2020
       * OBJETIVO: USO DO SINAL - e +
+      * ATUALIZACAO: PERMITIR MODO LOTE, LENDO OS PARES DE NUMEROS
+      * A PARTIR DO ARQUIVO PARES.DAT
       *********************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES ASSIGN TO "PARES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-PARES.
+
+           SELECT RESULTADOS ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RESULTADOS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARES.
+       01  PARES-REG.
+           02  PAR-NUM1        PIC 9(02).
+           02  FILLER          PIC X(01).
+           02  PAR-NUM2        PIC 9(02).
+
+       FD  RESULTADOS.
+       01  RESULTADOS-LINHA    PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-NUM1  	PIC 9(02)  VALUE ZEROS.
        77 WRK-NUM2  	PIC 9(02)  VALUE ZEROS.
@@ -15,18 +37,65 @@
        77 WRK-RESUL 	PIC S9(03) VALUE ZEROS.
       *************** FORMATACAO
        77 WRK-RESUL-ED  PIC -ZZ9   VALUE ZEROS.
+       77 WRK-MODO      PIC X(01)  VALUE 'M'.
+           88 MODO-MANUAL  VALUE 'M'.
+           88 MODO-LOTE    VALUE 'B'.
+       77 WRK-FS-PARES  PIC X(02)  VALUE SPACES.
+       77 WRK-EOF-PARES PIC X(01)  VALUE 'N'.
+           88 WRK-FIM-PARES VALUE 'S'.
+       77 WRK-FS-RESULTADOS PIC X(02) VALUE SPACES.
+
        PROCEDURE DIVISION.
-          ACCEPT WRK-NUM1 FROM CONSOLE.
-          ACCEPT WRK-NUM2 FROM CONSOLE.
-          DISPLAY '=============================='
-          DISPLAY 'NUMERO 1: ' WRK-NUM1.
-          DISPLAY '=============================='
-          DISPLAY 'NUMERO 2: ' WRK-NUM2.
-          DISPLAY '=============================='
+       0000-PRINCIPAL.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+           STOP RUN.
+
+       0100-INICIAR.
+           DISPLAY 'MODO DE EXECUCAO (M-MANUAL / B-LOTE): '.
+           ACCEPT WRK-MODO.
+
+       0200-PROCESSAR.
+           IF MODO-LOTE
+               PERFORM 0210-PROCESSAR-LOTE
+           ELSE
+               ACCEPT WRK-NUM1 FROM CONSOLE
+               ACCEPT WRK-NUM2 FROM CONSOLE
+               PERFORM 0220-CALCULAR-PAR
+           END-IF.
+
+       0210-PROCESSAR-LOTE.
+           OPEN INPUT PARES.
+           OPEN OUTPUT RESULTADOS.
+           PERFORM UNTIL WRK-FIM-PARES
+               READ PARES
+                   AT END
+                       SET WRK-FIM-PARES TO TRUE
+                   NOT AT END
+                       MOVE PAR-NUM1 TO WRK-NUM1
+                       MOVE PAR-NUM2 TO WRK-NUM2
+                       PERFORM 0220-CALCULAR-PAR
+                       PERFORM 0225-GRAVAR-RESULTADO
+               END-READ
+           END-PERFORM.
+           CLOSE PARES.
+           CLOSE RESULTADOS.
+
+       0220-CALCULAR-PAR.
+           DISPLAY '=============================='
+           DISPLAY 'NUMERO 1: ' WRK-NUM1.
+           DISPLAY '=============================='
+           DISPLAY 'NUMERO 2: ' WRK-NUM2.
+           DISPLAY '=============================='
       *************** SUBTRACAO - PARA O SINAL FUNCIONAR É NECESSÁRIO TROCAR A ORDEM DAS VARIAVEIS - NUM 2 - NUM 1
-          SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
+           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
            MOVE WRK-RESUL TO WRK-RESUL-ED.
            DISPLAY 'SUBTRACAO: ' WRK-RESUL.
            DISPLAY 'SUBTRACAO: ' WRK-RESUL-ED.
-           DISPLAY '=============================='
-          STOP RUN.
+           DISPLAY '=============================='.
+
+       0225-GRAVAR-RESULTADO.
+           MOVE SPACES TO RESULTADOS-LINHA.
+           STRING WRK-NUM1 ' - ' WRK-NUM2 ' = ' WRK-RESUL-ED
+               DELIMITED BY SIZE INTO RESULTADOS-LINHA.
+           WRITE RESULTADOS-LINHA.
