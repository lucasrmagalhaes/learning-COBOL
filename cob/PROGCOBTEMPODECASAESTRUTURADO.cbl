@@ -9,13 +9,26 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RELAUM ASSIGN TO "RELAUMESTRUTURADO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RELAUM.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RELAUM.
+       01  RELAUM-LINHA          PIC X(80).
+
        WORKING-STORAGE SECTION.
        77 WRK-NOME           PIC X(30)      VALUE SPACES.
        77 WRK-ANOENTRADA     PIC 9(04)      VALUE ZEROS.
        77 WRK-SALARIO        PIC 9(06)V99   VALUE ZEROS.
        77 WRK-AUMENTO        PIC 9(03)V99   VALUE ZEROS.
        77 WRK-TEMPOCASA      PIC 9(02)      VALUE ZEROS.
+       77 WRK-FS-RELAUM      PIC X(02)      VALUE SPACES.
+       77 WRK-TOTAL-CONTROLE PIC 9(05)V99   VALUE ZEROS.
+       77 WRK-DIFERENCA      PIC S9(05)V99  VALUE ZEROS.
+       77 WRK-TOLERANCIA     PIC 9(01)V99   VALUE 0,01.
        01 WRK-DATASISTEMA.
        		02 WRK-ANO PIC 9(04)  VALUE ZEROS.
          	02 WRK-MES PIC 9(02)  VALUE ZEROS.
@@ -24,8 +37,13 @@
        PROCEDURE DIVISION.
        0000-PRINCIPAL.
        		PERFORM 0100-INICIAR.
-        	PERFORM 0200-PROCESSAR.
-        	PERFORM 0300-FINALIZAR.
+       		IF WRK-ANOENTRADA > WRK-ANO
+       			DISPLAY 'ANO DE ENTRADA INFORMADO E FUTURO - '
+       				'CADASTRO INVALIDO'
+       		ELSE
+        			PERFORM 0200-PROCESSAR
+        			PERFORM 0300-FINALIZAR
+       		END-IF.
         	STOP RUN.
 
        0100-INICIAR.
@@ -38,21 +56,59 @@
         		ACCEPT WRK-ANOENTRADA.
        		DISPLAY 'SALARIO ATUAL '
         		ACCEPT WRK-SALARIO.
+       		DISPLAY 'TOTAL DE CONTROLE ESPERADO PARA O AUMENTO '.
+        		ACCEPT WRK-TOTAL-CONTROLE.
 
        0200-PROCESSAR.
        		COMPUTE WRK-TEMPOCASA = WRK-ANO - WRK-ANOENTRADA.
        		EVALUATE WRK-TEMPOCASA
-        		WHEN 0 THRU 1 
+        		WHEN 0 THRU 1
         			COMPUTE WRK-AUMENTO = 0
         		WHEN 2 THRU 5
        				COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,05
         		WHEN 6 THRU 15
        				COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,10
-       			WHEN OTHER
+       			WHEN 16 THRU 25
        				COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,15
+       			WHEN OTHER
+       				COMPUTE WRK-AUMENTO = WRK-SALARIO * 0,20
        		END-EVALUATE.
 
        0300-FINALIZAR.
        		DISPLAY '=========================================='
        		DISPLAY 'TEMPO DE CASA ' WRK-TEMPOCASA ' ANO(S)'.
         	DISPLAY 'AUMENTO DE SALARIO DE ' WRK-AUMENTO.
+       		PERFORM 0290-RECONCILIAR-TOTAL.
+       		PERFORM 0310-GRAVAR-RELATORIO.
+
+       0290-RECONCILIAR-TOTAL.
+       		COMPUTE WRK-DIFERENCA =
+       			WRK-AUMENTO - WRK-TOTAL-CONTROLE.
+       		IF WRK-DIFERENCA < 0
+       			COMPUTE WRK-DIFERENCA = WRK-DIFERENCA * -1
+       		END-IF.
+       		IF WRK-DIFERENCA > WRK-TOLERANCIA
+       			DISPLAY 'ALERTA - TOTAL NAO CONFERE '
+       				'ESPERADO ' WRK-TOTAL-CONTROLE
+       				' CALCULADO ' WRK-AUMENTO
+       		ELSE
+       			DISPLAY 'TOTAL DE CONTROLE CONFERE'
+       		END-IF.
+
+       0310-GRAVAR-RELATORIO.
+       		OPEN OUTPUT RELAUM.
+       		MOVE SPACES TO RELAUM-LINHA.
+       		STRING 'RELATORIO DE AUMENTOS - DATA: '
+       			WRK-DIA '/' WRK-MES '/' WRK-ANO
+       			DELIMITED BY SIZE INTO RELAUM-LINHA.
+       		WRITE RELAUM-LINHA.
+       		MOVE SPACES TO RELAUM-LINHA.
+       		STRING WRK-NOME ' ' WRK-TEMPOCASA ' ' WRK-AUMENTO
+       			DELIMITED BY SIZE INTO RELAUM-LINHA.
+       		WRITE RELAUM-LINHA.
+       		MOVE SPACES TO RELAUM-LINHA.
+       		STRING 'TOTAL DE AUMENTOS PAGOS: R$ ' WRK-AUMENTO
+       			DELIMITED BY SIZE INTO RELAUM-LINHA.
+       		WRITE RELAUM-LINHA.
+       		CLOSE RELAUM.
+       		DISPLAY 'RELATORIO GRAVADO EM RELAUMESTRUTURADO.DAT'.
