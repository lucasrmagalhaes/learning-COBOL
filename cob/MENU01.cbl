@@ -3,11 +3,15 @@
       ******************************************
       * OBJETIVO: CORES
       * AUTOR: LUCAS
+      * ATUALIZACAO: PERMANECER NO MENU ATE A OPCAO X - SAIDA
       ******************************************
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-OPCAO PIC X(1).
+       01 WRK-OPCAO-GRP.
+           05 WRK-OPCAO PIC X(1) VALUE SPACES.
+       01 WRK-OPCAO-NUM REDEFINES WRK-OPCAO-GRP.
+           05 WRK-COR   PIC 9(1).
 
        SCREEN SECTION.
        01 TELA.
@@ -26,9 +30,29 @@
       ************************** 5 - ROXO
       ************************** 6 - DOURADO
       ************************** 7 - CINZA
-                   BACKGROUND-COLOR 1.
+                   BACKGROUND-COLOR WRK-COR.
+
+       01 TELA-MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - AZUL'.
+           05 LINE 08 COLUMN 15 VALUE '2 - VERDE'.
+           05 LINE 09 COLUMN 15 VALUE '3 - AZUL CLARO'.
+           05 LINE 10 COLUMN 15 VALUE '4 - VERMELHO'.
+           05 LINE 11 COLUMN 15 VALUE '5 - ROXO'.
+           05 LINE 12 COLUMN 15 VALUE '6 - DOURADO'.
+           05 LINE 13 COLUMN 15 VALUE '7 - CINZA'.
+           05 LINE 14 COLUMN 15 VALUE 'X - SAIDA'.
+           05 LINE 16 COLUMN 15 VALUE 'OPCAO: '.
+           05 LINE 16 COLUMN 23 USING WRK-OPCAO.
 
        PROCEDURE DIVISION.
-           DISPLAY TELA.
-           ACCEPT WRK-OPCAO.
+       0000-PRINCIPAL.
+           PERFORM 0100-SELECIONAR-COR
+               WITH TEST AFTER UNTIL WRK-OPCAO EQUAL 'X'.
            STOP RUN.
+
+       0100-SELECIONAR-COR.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU.
+           IF WRK-OPCAO NOT EQUAL 'X'
+               DISPLAY TELA
+           END-IF.
