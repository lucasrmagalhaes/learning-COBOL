@@ -6,36 +6,171 @@
       * DATA: 29/11/2020
       * OBJETIVO: RECEBER UM NUMERO E GERAR A TABUADA DE 1 A 10
       * UTILIZAR O PERFORM - UNTIL
+      * ATUALIZACAO: MANTER O ACUMULADO DE VENDAS ENTRE EXECUCOES,
+      * GRAVANDO E RECUPERANDO O HISTORICO EM HISTVENDAS.DAT
+      * ATUALIZACAO: HISTORICO PASSA A SER UM ARQUIVO INDEXADO
+      * POR DATA (VENDASDIA.DAT), PERMITINDO CONSULTAR O TOTAL
+      * DE VENDAS DO MES OU DO ANO A QUALQUER MOMENTO
+      * ATUALIZACAO: REGISTRAR EXECUCAO NO LOG NOTURNO CONSOLIDADO
       **********************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDASDIA ASSIGN TO "VENDASDIA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VENDA-DATA
+               FILE STATUS IS WRK-FS-VENDASDIA.
+
+           SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-FS-RUNLOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASDIA.
+       01  VENDA-REG.
+           02  VENDA-DATA      PIC 9(08).
+           02  VENDA-DATA-GRP REDEFINES VENDA-DATA.
+               03 VENDA-ANO         PIC 9(04).
+               03 VENDA-MES         PIC 9(02).
+               03 VENDA-DIA         PIC 9(02).
+           02  VENDA-ACUM      PIC 9(08)V99.
+           02  VENDA-QT        PIC 9(03).
+
+       FD  RUNLOG.
+           COPY RUNLOG.
+
        WORKING-STORAGE SECTION.
        77 WRK-VENDAS	PIC 9(06)V99	VALUE ZEROS.
        77 WRK-QT	PIC 9(03)	VALUE 0.
        77 WRK-ACUM	PIC 9(08)V99	VALUE ZEROS.
-       
+       77 WRK-FS-VENDASDIA	PIC X(02)	VALUE SPACES.
+       77 WRK-REG-EXISTE	PIC X(01)	VALUE 'N'.
+           88 WRK-EXISTE-REG		VALUE 'S'.
+       01 WRK-DATASYS	PIC 9(08)	VALUE ZEROS.
+       01 WRK-DATASYS-GRP REDEFINES WRK-DATASYS.
+           02 WRK-ANO-SYS       PIC 9(04).
+           02 WRK-MES-SYS       PIC 9(02).
+           02 WRK-DIA-SYS       PIC 9(02).
+       77 WRK-TIPO-CONSULTA	PIC X(01)	VALUE SPACES.
+       77 WRK-TOTAL-CONSULTA	PIC 9(08)V99	VALUE ZEROS.
+       77 WRK-FIM-CONSULTA	PIC X(01)	VALUE 'N'.
+           88 WRK-CONSULTA-FIM		VALUE 'S'.
+       77 WRK-FS-RUNLOG	PIC X(02)	VALUE SPACES.
+       77 WRK-HORA-INICIO	PIC 9(08)	VALUE ZEROS.
+       77 WRK-HORA-FIM	PIC 9(08)	VALUE ZEROS.
+
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+       		PERFORM 0050-CARREGAR-HISTORICO.
        		PERFORM 0100-INICIALIZAR.
-       		IF WRK-VENDAS > 0 
+       		IF WRK-VENDAS > 0
         		PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
         	END-IF.
-        	PERFORM 0300-FINALIZAR
-        	
+        	PERFORM 0300-FINALIZAR.
+        	PERFORM 0320-CONSULTAR-PERIODO.
+        	PERFORM 0340-GRAVAR-RUNLOG.
+
         	STOP RUN.
-       
+
+       0050-CARREGAR-HISTORICO.
+       		ACCEPT WRK-HORA-INICIO FROM TIME.
+       		ACCEPT WRK-DATASYS FROM DATE YYYYMMDD.
+       		OPEN I-O VENDASDIA.
+       		IF WRK-FS-VENDASDIA EQUAL '35'
+       			OPEN OUTPUT VENDASDIA
+       			CLOSE VENDASDIA
+       			OPEN I-O VENDASDIA
+       		END-IF.
+       		MOVE WRK-DATASYS TO VENDA-DATA.
+       		READ VENDASDIA
+       			INVALID KEY
+       				MOVE 'N' TO WRK-REG-EXISTE
+       			NOT INVALID KEY
+       				MOVE 'S' TO WRK-REG-EXISTE
+       				MOVE VENDA-ACUM TO WRK-ACUM
+       				MOVE VENDA-QT TO WRK-QT
+       		END-READ.
+
        0100-INICIALIZAR.
-       	       DISPLAY 'QUANTIDADE DE VENDAS NO DIA: '. 
+       	       DISPLAY 'QUANTIDADE DE VENDAS NO DIA: '.
        	       ACCEPT WRK-VENDAS.
-       
+
        0200-PROCESSAR.
                ADD 1 TO WRK-QT.
                ADD WRK-VENDAS TO WRK-ACUM.
                PERFORM 0100-INICIALIZAR.
-               
-       
+
+
        0300-FINALIZAR.
        		DISPLAY '=========================================='
-       		DISPLAY 'TOTAL: ' WRK-ACUM.
+       		DISPLAY 'TOTAL DO DIA: ' WRK-ACUM.
        		DISPLAY 'QUANTIDADE DE REGISTROS: ' WRK-QT.
+       		PERFORM 0310-GRAVAR-HISTORICO.
        		DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       0310-GRAVAR-HISTORICO.
+       		MOVE WRK-DATASYS TO VENDA-DATA.
+       		MOVE WRK-ACUM TO VENDA-ACUM.
+       		MOVE WRK-QT TO VENDA-QT.
+       		IF WRK-EXISTE-REG
+       			REWRITE VENDA-REG
+       		ELSE
+       			WRITE VENDA-REG
+       		END-IF.
+       		CLOSE VENDASDIA.
+
+       0320-CONSULTAR-PERIODO.
+        DISPLAY 'CONSULTAR TOTAL DE VENDAS DO (M)ES, DO '
+            '(A)NO OU (N)AO CONSULTAR: '.
+        ACCEPT WRK-TIPO-CONSULTA.
+        IF WRK-TIPO-CONSULTA EQUAL 'M' OR WRK-TIPO-CONSULTA EQUAL 'A'
+            MOVE ZEROS TO WRK-TOTAL-CONSULTA
+            MOVE 'N' TO WRK-FIM-CONSULTA
+            OPEN INPUT VENDASDIA
+            MOVE LOW-VALUES TO VENDA-DATA
+            START VENDASDIA KEY IS NOT LESS THAN VENDA-DATA
+                INVALID KEY
+                    SET WRK-CONSULTA-FIM TO TRUE
+            END-START
+            PERFORM UNTIL WRK-CONSULTA-FIM
+                READ VENDASDIA NEXT RECORD
+                    AT END
+                        SET WRK-CONSULTA-FIM TO TRUE
+                    NOT AT END
+                        PERFORM 0330-ACUMULAR-PERIODO
+                END-READ
+            END-PERFORM
+            CLOSE VENDASDIA
+            DISPLAY 'TOTAL DO PERIODO CONSULTADO: '
+                WRK-TOTAL-CONSULTA
+        END-IF.
+
+       0330-ACUMULAR-PERIODO.
+       		IF WRK-TIPO-CONSULTA EQUAL 'A'
+       			IF VENDA-ANO EQUAL WRK-ANO-SYS
+       				ADD VENDA-ACUM TO WRK-TOTAL-CONSULTA
+       			END-IF
+       		ELSE
+       			IF VENDA-ANO EQUAL WRK-ANO-SYS AND
+       					VENDA-MES EQUAL WRK-MES-SYS
+       				ADD VENDA-ACUM TO WRK-TOTAL-CONSULTA
+       			END-IF
+       		END-IF.
+
+       0340-GRAVAR-RUNLOG.
+       		ACCEPT WRK-HORA-FIM FROM TIME.
+       		OPEN EXTEND RUNLOG.
+       		IF WRK-FS-RUNLOG EQUAL '35'
+       			OPEN OUTPUT RUNLOG
+       		END-IF.
+       		MOVE SPACES TO RUNLOG-REG.
+       		MOVE 'PROGCOB15' TO RUNLOG-PROGRAMA.
+       		MOVE WRK-DATASYS TO RUNLOG-DATA.
+       		MOVE WRK-HORA-INICIO TO RUNLOG-HORA-INICIO.
+       		MOVE WRK-HORA-FIM TO RUNLOG-HORA-FIM.
+       		MOVE WRK-QT TO RUNLOG-QTDE-REGISTROS.
+       		SET RUNLOG-STATUS-OK TO TRUE.
+       		WRITE RUNLOG-REG.
+       		CLOSE RUNLOG.
