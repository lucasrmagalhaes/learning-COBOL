@@ -6,6 +6,11 @@
       * DATA: 27/11/2020
       * OBJETIVO 1: RECEBER LARGURA E COMPRIMENTO
       * OBJETIVO 2: CALCULAR AREA
+      * ATUALIZACAO: CALCULAR TAMBEM O PERIMETRO E PERMITIR
+      * INFORMAR AS MEDIDAS EM METROS OU EM PES
+      * ATUALIZACAO: RESULTADO TAMBEM CONVERTIDO DE VOLTA PARA PES
+      * QUADRADOS/PES QUANDO A UNIDADE INFORMADA FOR PES, EM VEZ DE
+      * SEMPRE EXIBIR O RESULTADO EM METROS
       *******************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -15,18 +20,40 @@
        WORKING-STORAGE SECTION.
        77 WRK-LARGURA      PIC 9(03)V99   VALUE ZEROS.
        77 WRK-COMPRIMENTO  PIC 9(03)V99   VALUE ZEROS.
-       77 WRK-AREA         PIC 9(03)V99   VALUE ZEROS.
+       77 WRK-AREA         PIC 9(05)V99   VALUE ZEROS.
+       77 WRK-PERIMETRO    PIC 9(05)V99   VALUE ZEROS.
+       77 WRK-UNIDADE      PIC X(01)      VALUE 'M'.
+           88 UNIDADE-METROS  VALUE 'M'.
+           88 UNIDADE-PES     VALUE 'P'.
        PROCEDURE DIVISION.
+           DISPLAY 'UNIDADE DE MEDIDA (M-METROS / P-PES): '
+           ACCEPT WRK-UNIDADE.
+
            DISPLAY 'LARGURA: '
            ACCEPT WRK-LARGURA.
 
            DISPLAY 'COMPRIMENTO: '
            ACCEPT WRK-COMPRIMENTO.
-           
+
+           IF UNIDADE-PES
+               COMPUTE WRK-LARGURA = WRK-LARGURA * 0,3048
+               COMPUTE WRK-COMPRIMENTO = WRK-COMPRIMENTO * 0,3048
+           END-IF.
+
            IF WRK-LARGURA > 0 AND WRK-COMPRIMENTO > 0
                COMPUTE WRK-AREA = (WRK-LARGURA * WRK-COMPRIMENTO)
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-LARGURA + WRK-COMPRIMENTO)
                DISPLAY '---------------'
-               DISPLAY 'AREA: ' WRK-AREA
+               IF UNIDADE-PES
+                   COMPUTE WRK-AREA = WRK-AREA * 10,7639
+                   COMPUTE WRK-PERIMETRO = WRK-PERIMETRO * 3,28084
+                   DISPLAY 'AREA (FT2): ' WRK-AREA
+                   DISPLAY 'PERIMETRO (FT): ' WRK-PERIMETRO
+               ELSE
+                   DISPLAY 'AREA (M2): ' WRK-AREA
+                   DISPLAY 'PERIMETRO (M): ' WRK-PERIMETRO
+               END-IF
            ELSE
                DISPLAY 'FALTA INFORMAR ALGO'
            END-IF.
