@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK: RUNLOG
+      * OBJETIVO: LAYOUT DO LOG CONSOLIDADO DE EXECUCAO NOTURNA DOS
+      * PROGRAMAS BATCH (RUNLOG.DAT)
+      * AUTOR: LUCAS
+      ******************************************************************
+       01  RUNLOG-REG.
+           02  RUNLOG-PROGRAMA          PIC X(15).
+           02  RUNLOG-DATA              PIC 9(08).
+           02  RUNLOG-HORA-INICIO       PIC 9(08).
+           02  RUNLOG-HORA-FIM          PIC 9(08).
+           02  RUNLOG-QTDE-REGISTROS    PIC 9(07).
+           02  RUNLOG-STATUS            PIC X(01).
+               88  RUNLOG-STATUS-OK         VALUE 'S'.
+               88  RUNLOG-STATUS-ERRO       VALUE 'E'.
