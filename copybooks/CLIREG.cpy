@@ -0,0 +1,16 @@
+      ******************************************************************
+      * COPYBOOK: CLIREG
+      * OBJETIVO: LAYOUT DO REGISTRO MESTRE DE CLIENTES
+      * AUTOR: LUCAS
+      ******************************************************************
+       01  CLI-REGISTRO.
+           05  CLI-NUMERO           PIC 9(06).
+           05  CLI-NOME             PIC X(30).
+           05  CLI-DOCUMENTO        PIC X(14).
+           05  CLI-ENDERECO         PIC X(40).
+           05  CLI-TELEFONE         PIC X(15).
+           05  CLI-DATA-INCLUSAO    PIC 9(08).
+           05  CLI-DATA-EXCLUSAO    PIC 9(08).
+           05  CLI-SITUACAO         PIC X(01).
+               88  CLI-SIT-ATIVO        VALUE 'A'.
+               88  CLI-SIT-EXCLUIDO      VALUE 'E'.
