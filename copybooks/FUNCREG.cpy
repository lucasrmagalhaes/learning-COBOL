@@ -0,0 +1,9 @@
+      ******************************************************************
+      * COPYBOOK: FUNCREG
+      * OBJETIVO: LAYOUT DO REGISTRO DE FUNCIONARIOS (FUNCIONARIOS.DAT)
+      * AUTOR: LUCAS
+      ******************************************************************
+       01  FUNC-REG-ARQ.
+           02  FUNC-ANOENTRADA          PIC 9(04).
+           02  FUNC-NOME                PIC X(30).
+           02  FUNC-SALARIO             PIC 9(08).
